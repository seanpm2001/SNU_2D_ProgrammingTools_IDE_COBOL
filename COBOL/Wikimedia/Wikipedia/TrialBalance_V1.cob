@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BALANCE-V1.
+      *> Table-driven trial balance batch.  Loads the chart
+      *> of accounts into a table, applies every debit/credit posting
+      *> from the transaction file with the same ROUNDED / ON SIZE
+      *> ERROR discipline as ADD_ERROR_V1 (overflow goes to the same
+      *> GL exception file), and prints a trial balance
+      *> with a debit-equals-credit control total.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT coa-file ASSIGN TO "COAFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-coa-status.
+
+           SELECT gl-txn-file ASSIGN TO "GLTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-gl-txn-status.
+
+           SELECT gl-exception-file ASSIGN TO "GLEXCEP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-gl-exception-status.
+
+           SELECT report-out ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-out-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Chart-of-accounts card: account number (6), account name (24).
+       FD  coa-file.
+       01  coa-record.
+           05  coa-acct-no             PIC X(6).
+           05  coa-acct-name           PIC X(24).
+
+      *> GL transaction card: account number (6), debit amount (9V99),
+      *> credit amount (9V99) -- one side is zero on any given card.
+       FD  gl-txn-file.
+       01  gl-txn-record.
+           05  txn-acct-no             PIC X(6).
+           05  txn-debit-amount        PIC 9(9)V99.
+           05  txn-credit-amount       PIC 9(9)V99.
+
+       FD  gl-exception-file
+           RECORDING MODE IS F.
+       COPY GLEXCEP.
+
+       FD  report-out
+           REPORT IS trial-balance-report.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-coa-status           PIC XX.
+           05  ws-gl-txn-status        PIC XX.
+           05  ws-gl-exception-status  PIC XX.
+           05  ws-report-out-status    PIC XX.
+
+       01  ws-flags.
+           05  no-more-coa-sw          PIC X VALUE "N".
+               88  no-more-coa         VALUE "Y".
+           05  no-more-txns-sw         PIC X VALUE "N".
+               88  no-more-txns        VALUE "Y".
+           05  acct-found-sw           PIC X VALUE "N".
+               88  acct-found
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-account-table.
+           05  ws-acct-count           PIC 9(4) VALUE ZERO.
+           05  ws-acct-tbl OCCURS 200 TIMES INDEXED BY acct-idx.
+               10  ws-acct-no          PIC X(6).
+               10  ws-acct-name        PIC X(24).
+               10  ws-acct-debit-total PIC 9(9)V99 VALUE ZERO.
+               10  ws-acct-credit-total PIC 9(9)V99 VALUE ZERO.
+
+       01  ws-control-totals.
+           05  ws-total-debits         PIC 9(11)V99 VALUE ZERO.
+           05  ws-total-credits        PIC 9(11)V99 VALUE ZERO.
+
+       REPORT SECTION.
+       RD  trial-balance-report
+           PAGE LIMIT IS 60 LINES
+           FIRST DETAIL IS 3
+           LAST DETAIL IS 55.
+
+       01  trial-balance-detail TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(6)
+                   SOURCE ws-acct-no (acct-idx).
+               10  COLUMN 10 PIC X(24)
+                   SOURCE ws-acct-name (acct-idx).
+               10  COLUMN 36 PIC ZZZ,ZZZ,ZZ9.99
+                   SOURCE ws-acct-debit-total (acct-idx).
+               10  COLUMN 55 PIC ZZZ,ZZZ,ZZ9.99
+                   SOURCE ws-acct-credit-total (acct-idx).
+
+       01  trial-balance-totals TYPE IS CONTROL FOOTING FINAL.
+           05  LINE NUMBER PLUS 2.
+               10  COLUMN 1  PIC X(14) VALUE "CONTROL TOTAL ".
+               10  COLUMN 36 PIC ZZZ,ZZZ,ZZ9.99 SOURCE ws-total-debits.
+               10  COLUMN 55 PIC ZZZ,ZZZ,ZZ9.99 SOURCE ws-total-credits.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-POST-TRANSACTIONS
+               UNTIL no-more-txns
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT coa-file
+           PERFORM 1100-LOAD-CHART-OF-ACCOUNTS
+               UNTIL no-more-coa
+           CLOSE coa-file
+           OPEN INPUT gl-txn-file
+           OPEN OUTPUT gl-exception-file
+           OPEN OUTPUT report-out
+           INITIATE trial-balance-report.
+
+       1100-LOAD-CHART-OF-ACCOUNTS.
+           READ coa-file
+               AT END
+                   SET no-more-coa TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-acct-count
+                   MOVE coa-acct-no   TO ws-acct-no (ws-acct-count)
+                   MOVE coa-acct-name TO ws-acct-name (ws-acct-count)
+           END-READ.
+
+       2000-POST-TRANSACTIONS.
+           READ gl-txn-file
+               AT END
+                   SET no-more-txns TO TRUE
+           END-READ
+           IF NOT no-more-txns
+               PERFORM 2100-POST-ONE-TRANSACTION
+           END-IF.
+
+       2100-POST-ONE-TRANSACTION.
+           SET acct-found TO FALSE
+           SET acct-idx TO 1
+           SEARCH ws-acct-tbl
+               WHEN ws-acct-no (acct-idx) = txn-acct-no
+                   SET acct-found TO TRUE
+           END-SEARCH
+           IF acct-found
+               ADD txn-debit-amount
+                   TO ws-acct-debit-total (acct-idx) ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 2210-LOG-DEBIT-EXCEPTION
+                   NOT ON SIZE ERROR
+                       ADD txn-debit-amount TO ws-total-debits
+               END-ADD
+               ADD txn-credit-amount
+                   TO ws-acct-credit-total (acct-idx) ROUNDED
+                   ON SIZE ERROR
+                       PERFORM 2220-LOG-CREDIT-EXCEPTION
+                   NOT ON SIZE ERROR
+                       ADD txn-credit-amount TO ws-total-credits
+               END-ADD
+           ELSE
+               PERFORM 2230-LOG-ACCOUNT-NOT-FOUND
+           END-IF.
+
+       2210-LOG-DEBIT-EXCEPTION.
+           MOVE txn-acct-no TO gl-exc-account-id
+           MOVE txn-debit-amount TO gl-exc-attempted-amount
+           MOVE FUNCTION CURRENT-DATE TO gl-exc-timestamp
+           WRITE gl-exception-record.
+
+       2220-LOG-CREDIT-EXCEPTION.
+           MOVE txn-acct-no TO gl-exc-account-id
+           MOVE txn-credit-amount TO gl-exc-attempted-amount
+           MOVE FUNCTION CURRENT-DATE TO gl-exc-timestamp
+           WRITE gl-exception-record.
+
+       2230-LOG-ACCOUNT-NOT-FOUND.
+           MOVE txn-acct-no TO gl-exc-account-id
+           MOVE ZERO TO gl-exc-attempted-amount
+           MOVE FUNCTION CURRENT-DATE TO gl-exc-timestamp
+           WRITE gl-exception-record.
+
+       3000-FINALIZE.
+           PERFORM 3100-PRINT-ACCOUNT-DETAIL
+           TERMINATE trial-balance-report
+           CLOSE gl-txn-file, gl-exception-file, report-out.
+
+       3100-PRINT-ACCOUNT-DETAIL.
+           PERFORM VARYING acct-idx FROM 1 BY 1
+                   UNTIL acct-idx > ws-acct-count
+               GENERATE trial-balance-detail
+           END-PERFORM.

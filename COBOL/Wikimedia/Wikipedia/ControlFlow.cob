@@ -1,10 +1,198 @@
-EVALUATE TRUE ALSO desired-speed ALSO current-speed
-    WHEN lid-closed ALSO min-speed THRU max-speed ALSO LESS THAN desired-speed
-        PERFORM speed-up-machine
-    WHEN lid-closed ALSO min-speed THRU max-speed ALSO GREATER THAN desired-speed
-        PERFORM slow-down-machine
-    WHEN lid-open ALSO ANY ALSO NOT ZERO
-        PERFORM emergency-stop
-    WHEN OTHER
-        CONTINUE
-END-EVALUATE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-FLOW-V1.
+      *> Illustrates EVALUATE TRUE ALSO ... ALSO ... for machine speed
+      *> control.  Several machines run through this same logic, so
+      *> min-speed/max-speed/desired-speed come from a machine-master
+      *> table keyed by machine-id loaded at start-up instead
+      *> of one fixed literal set.  Every branch also writes a
+      *> timestamped shift-log event, and emergency-stop
+      *> additionally queues an alert for the paging interface.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT machine-master ASSIGN TO "MACHMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-machine-master-status.
+
+           SELECT speed-reading-file ASSIGN TO "SPDREAD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-speed-reading-status.
+
+           SELECT shift-log-file ASSIGN TO "SHIFTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-shift-log-status.
+
+           SELECT alert-queue-file ASSIGN TO "ALERTQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-alert-queue-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Machine master card: machine-id (6), min-speed (5),
+      *> max-speed (5), desired-speed (5).
+       FD  machine-master.
+       01  machine-master-record.
+           05  mm-machine-id           PIC X(6).
+           05  mm-min-speed            PIC 9(5).
+           05  mm-max-speed            PIC 9(5).
+           05  mm-desired-speed        PIC 9(5).
+
+      *> Speed reading card: machine-id (6), lid status (1: C/O),
+      *> current-speed (5).
+       FD  speed-reading-file.
+       01  speed-reading-record.
+           05  sr-machine-id           PIC X(6).
+           05  sr-lid-status           PIC X.
+           05  sr-current-speed        PIC 9(5).
+
+       FD  shift-log-file
+           RECORDING MODE IS F.
+       COPY SHIFTLOG.
+
+       FD  alert-queue-file
+           RECORDING MODE IS F.
+       COPY ALERTQ.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-machine-master-status PIC XX.
+           05  ws-speed-reading-status  PIC XX.
+           05  ws-shift-log-status      PIC XX.
+           05  ws-alert-queue-status    PIC XX.
+
+       01  ws-flags.
+           05  no-more-machines-sw     PIC X VALUE "N".
+               88  no-more-machines    VALUE "Y".
+           05  no-more-readings-sw     PIC X VALUE "N".
+               88  no-more-readings    VALUE "Y".
+           05  machine-found-sw        PIC X VALUE "N".
+               88  machine-found
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-lid-status               PIC X.
+           88  lid-closed               VALUE "C".
+           88  lid-open                 VALUE "O".
+
+       01  ws-machine-table.
+           05  ws-machine-count        PIC 9(4) VALUE ZERO.
+           05  ws-machine-tbl OCCURS 100 TIMES INDEXED BY mach-idx.
+               10  ws-mach-id          PIC X(6).
+               10  ws-min-speed        PIC 9(5).
+               10  ws-max-speed        PIC 9(5).
+               10  ws-desired-speed    PIC 9(5).
+
+       01  ws-current-reading.
+           05  ws-machine-id           PIC X(6).
+           05  ws-current-speed        PIC 9(5).
+           05  ws-event-type           PIC X(12).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-READINGS
+               UNTIL no-more-readings
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT machine-master
+           PERFORM 1100-LOAD-MACHINE-TABLE
+               UNTIL no-more-machines
+           CLOSE machine-master
+           OPEN INPUT speed-reading-file
+           OPEN OUTPUT shift-log-file
+           OPEN OUTPUT alert-queue-file.
+
+       1100-LOAD-MACHINE-TABLE.
+           READ machine-master
+               AT END
+                   SET no-more-machines TO TRUE
+               NOT AT END
+                   ADD 1 TO ws-machine-count
+                   MOVE mm-machine-id TO ws-mach-id (ws-machine-count)
+                   MOVE mm-min-speed  TO ws-min-speed (ws-machine-count)
+                   MOVE mm-max-speed  TO ws-max-speed (ws-machine-count)
+                   MOVE mm-desired-speed
+                       TO ws-desired-speed (ws-machine-count)
+           END-READ.
+
+       2000-PROCESS-READINGS.
+           READ speed-reading-file
+               AT END
+                   SET no-more-readings TO TRUE
+           END-READ
+           IF NOT no-more-readings
+               PERFORM 2100-EVALUATE-READING
+           END-IF.
+
+       2100-EVALUATE-READING.
+           SET machine-found TO FALSE
+           SET mach-idx TO 1
+           SEARCH ws-machine-tbl
+               WHEN ws-mach-id (mach-idx) = sr-machine-id
+                   SET machine-found TO TRUE
+           END-SEARCH
+           IF machine-found
+               MOVE sr-machine-id    TO ws-machine-id
+               MOVE sr-lid-status    TO ws-lid-status
+               MOVE sr-current-speed TO ws-current-speed
+               EVALUATE TRUE ALSO ws-desired-speed (mach-idx)
+                       ALSO ws-current-speed
+                   WHEN lid-closed
+                           ALSO ws-min-speed (mach-idx)
+                               THRU ws-max-speed (mach-idx)
+                           ALSO LESS THAN ws-desired-speed (mach-idx)
+                       PERFORM speed-up-machine
+                   WHEN lid-closed
+                           ALSO ws-min-speed (mach-idx)
+                               THRU ws-max-speed (mach-idx)
+                           ALSO GREATER THAN ws-desired-speed (mach-idx)
+                       PERFORM slow-down-machine
+                   WHEN lid-open ALSO ANY ALSO NOT ZERO
+                       PERFORM emergency-stop
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       speed-up-machine.
+           MOVE "SPEED-UP"    TO ws-event-type
+           DISPLAY "SPEEDING UP " ws-machine-id
+           PERFORM 2200-LOG-SHIFT-EVENT.
+
+       slow-down-machine.
+           MOVE "SLOW-DOWN"   TO ws-event-type
+           DISPLAY "SLOWING DOWN " ws-machine-id
+           PERFORM 2200-LOG-SHIFT-EVENT.
+
+       emergency-stop.
+           MOVE "EMERG-STOP"  TO ws-event-type
+           DISPLAY "EMERGENCY STOP " ws-machine-id
+           PERFORM 2200-LOG-SHIFT-EVENT
+           PERFORM 2300-QUEUE-ALERT.
+
+      *> Writes one timestamped shift-log record for whichever branch
+      *> of the EVALUATE just fired.
+       2200-LOG-SHIFT-EVENT.
+           MOVE ws-machine-id    TO log-machine-id
+           MOVE ws-event-type    TO log-event-type
+           MOVE ws-desired-speed (mach-idx) TO log-desired-speed
+           MOVE ws-current-speed TO log-current-speed
+           MOVE FUNCTION CURRENT-DATE TO log-timestamp
+           WRITE shift-log-record.
+
+      *> Queues an alert for the paging/notification interface
+      *> whenever emergency-stop fires.
+       2300-QUEUE-ALERT.
+           MOVE ws-machine-id      TO alert-machine-id
+           MOVE ws-current-speed   TO alert-current-speed
+           MOVE FUNCTION CURRENT-DATE TO alert-timestamp
+           WRITE alert-queue-record.
+
+       3000-FINALIZE.
+           CLOSE speed-reading-file, shift-log-file, alert-queue-file.

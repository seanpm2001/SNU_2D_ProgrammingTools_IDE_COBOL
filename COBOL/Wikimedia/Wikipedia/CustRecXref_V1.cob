@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-REC-XREF-V1.
+      *> Field-level cross-reference utility for the shared CUSTREC
+      *> copybook.  Scans every program in the system known
+      *> to reference customer-record and counts, per program, how
+      *> many lines mention each tracked field -- cust-key,
+      *> cust-balance, cust-dob, cust-phone, cust-email,
+      *> cust-credit-limit, cust-last-payment-date -- so impact
+      *> analysis on a money field like cust-balance no longer means
+      *> grepping the source tree by hand.
+      *>
+      *> The program list below is maintained by hand as programs that
+      *> COPY CUSTREC are added or retired; this is a thin text scan,
+      *> not a COBOL parser, so a hit only means the field name appears
+      *> on that line (comments included), not that it's a genuine
+      *> reference.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ASSIGN TO a WORKING-STORAGE item re-pointed before each OPEN
+      *> so the same FD scans every program in the table in turn.
+           SELECT program-source ASSIGN TO DYNAMIC
+               ws-current-program-path
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-program-source-status.
+
+           SELECT xref-report ASSIGN TO "XREFOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-xref-report-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  program-source.
+       01  program-source-line         PIC X(80).
+
+       FD  xref-report.
+       01  xref-report-line            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-program-source-status PIC XX.
+           05  ws-xref-report-status    PIC XX.
+
+       01  ws-flags.
+           05  no-more-lines-sw        PIC X VALUE "N".
+               88  no-more-lines
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-base-dir                 PIC X(26)
+           VALUE "COBOL/Wikimedia/Wikipedia/".
+       01  ws-current-program-path     PIC X(60).
+
+      *> Programs known to COPY CUSTREC, name plus file name (relative
+      *> to ws-base-dir).
+       01  ws-program-init-values.
+           05  FILLER PIC X(50) VALUE
+               "OTHERDATALEVELS1    OtherDataLevels1_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "INITIATE-V1         INITIATE_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "AGING-REPORT-V1     AgingReport_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "CUSTOMER-MAINT-V1   CustomerMaint_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "CUSTOMER-MASK-V1    CustomerMask_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "CUSTOMER-STMT-V1    CustomerStatement_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "CUST-GL-RECON-V1    CustomerGLRecon_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "PREFLIGHT-CHECK-V1  PreflightCheck_V1.cob".
+           05  FILLER PIC X(50) VALUE
+               "CORRECT-V1          CORRECT.cob".
+       01  ws-program-table REDEFINES ws-program-init-values
+               OCCURS 9 TIMES INDEXED BY prog-idx.
+           05  ws-program-name         PIC X(20).
+           05  ws-program-file         PIC X(30).
+
+      *> Fields tracked from CUSTREC, name padded to 24 plus its
+      *> significant length for the INSPECT below.
+       01  ws-field-init-values.
+           05  FILLER PIC X(26) VALUE "cust-key                08".
+           05  FILLER PIC X(26) VALUE "cust-balance            12".
+           05  FILLER PIC X(26) VALUE "cust-dob                08".
+           05  FILLER PIC X(26) VALUE "cust-phone              10".
+           05  FILLER PIC X(26) VALUE "cust-email              10".
+           05  FILLER PIC X(26) VALUE "cust-credit-limit       17".
+           05  FILLER PIC X(26) VALUE "cust-last-payment-date  22".
+       01  ws-field-table REDEFINES ws-field-init-values
+               OCCURS 7 TIMES INDEXED BY fld-idx.
+           05  ws-field-name           PIC X(24).
+           05  ws-field-len            PIC 9(2).
+
+       01  ws-xref-counts.
+           05  ws-xref-prog OCCURS 9 TIMES.
+               10  ws-xref-fld         PIC 9(4) OCCURS 7 TIMES.
+
+       01  ws-hits                     PIC 9(4).
+
+       01  ws-out-line.
+           05  ws-out-program          PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  ws-out-field            PIC X(24).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  ws-out-count            PIC ZZZ9.
+           05  FILLER                  PIC X(27) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE ZERO TO ws-xref-counts
+           OPEN OUTPUT xref-report
+           PERFORM VARYING prog-idx FROM 1 BY 1 UNTIL prog-idx > 9
+               PERFORM 1000-SCAN-PROGRAM
+           END-PERFORM
+           PERFORM 2000-PRINT-XREF
+           CLOSE xref-report
+           STOP RUN.
+
+       1000-SCAN-PROGRAM.
+           MOVE SPACES TO ws-current-program-path
+           STRING ws-base-dir DELIMITED BY SIZE
+                  ws-program-file (prog-idx) DELIMITED BY SPACE
+               INTO ws-current-program-path
+           SET no-more-lines TO FALSE
+           OPEN INPUT program-source
+           IF ws-program-source-status = "00"
+               PERFORM UNTIL no-more-lines
+                   READ program-source
+                       AT END
+                           SET no-more-lines TO TRUE
+                       NOT AT END
+                           PERFORM 1100-SCAN-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE program-source
+           ELSE
+               DISPLAY "UNABLE TO OPEN " ws-current-program-path
+                   " STATUS " ws-program-source-status
+           END-IF.
+
+       1100-SCAN-LINE.
+           PERFORM VARYING fld-idx FROM 1 BY 1 UNTIL fld-idx > 7
+               MOVE ZERO TO ws-hits
+               INSPECT program-source-line TALLYING ws-hits
+                   FOR ALL ws-field-name (fld-idx)
+                       (1:ws-field-len (fld-idx))
+               ADD ws-hits TO ws-xref-fld (prog-idx, fld-idx)
+           END-PERFORM.
+
+       2000-PRINT-XREF.
+           MOVE "PROGRAM             FIELD                   COUNT"
+               TO xref-report-line
+           WRITE xref-report-line
+           PERFORM VARYING prog-idx FROM 1 BY 1 UNTIL prog-idx > 9
+               PERFORM VARYING fld-idx FROM 1 BY 1 UNTIL fld-idx > 7
+                   IF ws-xref-fld (prog-idx, fld-idx) > 0
+                       MOVE ws-program-name (prog-idx) TO ws-out-program
+                       MOVE ws-field-name (fld-idx)    TO ws-out-field
+                       MOVE ws-xref-fld (prog-idx, fld-idx)
+                           TO ws-out-count
+                       MOVE ws-out-line TO xref-report-line
+                       WRITE xref-report-line
+                   END-IF
+               END-PERFORM
+           END-PERFORM.

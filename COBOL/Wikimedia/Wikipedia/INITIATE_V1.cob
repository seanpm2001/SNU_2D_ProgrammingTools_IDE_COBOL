@@ -1,20 +1,532 @@
-           OPEN INPUT sales, OUTPUT report-out
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INITIATE-V1.
+      *> Daily sales validation / reporting cycle.  Reads the `sales`
+      *> file front to back, edits every sales-record, prints the
+      *> sales-on-day detail line for anything that passes and the
+      *> invalid-sales exception line for anything that doesn't.
+      *>
+      *> Checkpoint/restart: every CKPT-INTERVAL reads a checkpoint
+      *> record is written to checkpoint-file carrying the read
+      *> position (a count of `sales` records read so far) and the
+      *> key of the last successfully processed sales-record, for an
+      *> operator to identify which row that was.  On restart the
+      *> operator supplies the checkpointed read count on CKPTPARM
+      *> and this run skips every sales-record up to and including
+      *> that position instead of reprocessing (and re-GENERATEing)
+      *> records already reported on.  The read count, not the
+      *> business key, drives the skip -- a customer can have more
+      *> than one sale on the same date, so the key alone does not
+      *> identify a unique row to resume after.
+      *>
+      *> Point-of-sale lookback: the SRTSALES sequential
+      *> file above stays sorted by store/date because the control-
+      *> break report depends on that order.  Re-keying that
+      *> same file by customer would break the report, so every sale
+      *> that passes VALIDATE-SALES-RECORD is also written to
+      *> SALESKSDS, an indexed file keyed by customer/date/sequence,
+      *> purely for ad hoc "what did we sell this customer" lookback.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> sales-raw is the raw nightly feed, unsorted.  It is SORTed by
+      *> store number then sales date ahead of the edit/report loop
+      *> (see 1050-SORT-SALES) into SRTSALES, which the rest of this
+      *> program reads as `sales`.
+           SELECT sales-raw ASSIGN TO "SALES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sales-raw-status.
+
+           SELECT sort-work ASSIGN TO "SORTWK1".
+
+           SELECT sales ASSIGN TO "SRTSALES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sales-status.
+
+           SELECT report-out ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-out-status.
+
+           SELECT checkpoint-file ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+
+           SELECT restart-parm ASSIGN TO "CKPTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-restart-parm-status.
+
+           SELECT reject-file ASSIGN TO "REJFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-reject-status.
+
+           SELECT date-range-parm ASSIGN TO "DATERNGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-date-range-status.
+
+      *> Customer master, keyed by cust-key, consulted (and updated)
+      *> in-line for the credit-limit check so a sale that
+      *> would push cust-balance past cust-credit-limit never posts.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+      *> Indexed lookback copy of every sale that passes edit, keyed
+      *> by customer/date/sequence -- see the note above.
+           SELECT sales-ksds ASSIGN TO "SALESKSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ksds-key
+               FILE STATUS IS ws-sales-ksds-status.
+
+      *> Price-master, keyed by item number, consulted by the price-
+      *> reasonability edit.
+           SELECT price-master ASSIGN TO "PRICEMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS price-item-no
+               FILE STATUS IS ws-price-status.
+
+      *> Price-tolerance parameter card: percentage, PIC 9(3)V99,
+      *> columns 1-5.  Defaults to WS-PRICE-TOLERANCE-PCT's VALUE
+      *> clause when the card is absent.
+           SELECT price-tolerance-parm ASSIGN TO "PRICETOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-price-tolerance-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  sales-raw
+           RECORDING MODE IS F.
+       01  sales-raw-record           PIC X(51).
+
+       SD  sort-work.
+       01  sort-work-record.
+           05  sw-cust-key             PIC X(10).
+           05  sw-sales-date           PIC 9(8).
+           05  sw-store-no             PIC 9(4).
+           05  FILLER                  PIC X(29).
+
+       FD  sales
+           RECORDING MODE IS F.
+       COPY SALESREC.
+
+       FD  report-out
+           REPORT IS sales-report.
+
+       FD  checkpoint-file
+           RECORDING MODE IS F.
+       COPY CHECKPT.
+
+       FD  restart-parm.
+       01  restart-parm-line          PIC X(9).
+
+       FD  reject-file
+           RECORDING MODE IS F.
+      *> REJFILE is catalogued dated/generation-per-day at the JCL
+      *> level (the same way `sales` itself is) so each
+      *> day's rejects land in their own suspense dataset for CORRECT
+      *> to work against.
+       COPY REJECTREC.
+
+      *> Parameter card: business-date-from/business-date-to, eight
+      *> digits each, columns 1-8 and 9-16.  Defaults to the whole
+      *> file when the card is absent.
+       FD  date-range-parm.
+       01  date-range-parm-line       PIC X(16).
+
+       FD  customer-file.
+       COPY CUSTREC.
+
+      *> ksds-seq breaks ties when the same customer has more than one
+      *> sale on the same business date, since the primary key of an
+      *> indexed file must be unique.
+       FD  sales-ksds.
+       COPY SALESKSDS.
+
+       FD  price-master.
+       COPY PRICEREC.
+
+       FD  price-tolerance-parm.
+       01  price-tolerance-parm-line  PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-sales-raw-status    PIC XX.
+           05  ws-sales-status        PIC XX.
+           05  ws-report-out-status   PIC XX.
+           05  ws-checkpoint-status   PIC XX.
+           05  ws-restart-parm-status PIC XX.
+           05  ws-reject-status       PIC XX.
+           05  ws-date-range-status   PIC XX.
+           05  ws-customer-status     PIC XX.
+           05  ws-sales-ksds-status   PIC XX.
+           05  ws-price-status        PIC XX.
+           05  ws-price-tolerance-status PIC XX.
+
+       01  ws-ksds-seq-ctr            PIC 9(5) VALUE ZERO.
+
+      *> Price-reasonability tolerance: a sale's amount must fall
+      *> within +/- this percentage of sales-qty * price-standard-price.
+       01  ws-price-tolerance-pct     PIC 9(3)V99 VALUE 10.00.
+       01  ws-expected-amount         PIC 9(7)V99.
+       01  ws-price-low               PIC 9(7)V99.
+       01  ws-price-high              PIC 9(7)V99.
+
+       01  ws-flags.
+           05  valid-record-sw        PIC X VALUE "Y".
+               88  valid-record
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+           05  no-more-sales-sw       PIC X VALUE "N".
+               88  no-more-sales      VALUE "Y".
+           05  restarting-sw          PIC X VALUE "N".
+               88  restarting         VALUE "Y".
+           05  skipping-sw            PIC X VALUE "N".
+               88  skipping-to-restart-point
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+           05  customer-found-sw      PIC X VALUE "N".
+               88  customer-found
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-checkpoint-work.
+           05  ws-ckpt-interval       PIC 9(5) VALUE 1000.
+           05  ws-read-count          PIC 9(9) VALUE ZERO.
+           05  ws-restart-read-count  PIC 9(9) VALUE ZERO.
+
+      *> Reject reason codes, tallied for the end-of-run breakdown
+      *> report so month-end can see which edit is rejecting the most.
+       01  ws-reason-totals.
+           05  ws-reason-tbl OCCURS 5 TIMES INDEXED BY reason-idx.
+               10  ws-reason-code-tbl   PIC XX.
+               10  ws-reason-text-tbl   PIC X(24).
+               10  ws-reason-count-tbl  PIC 9(7).
+       01  ws-reason-init-values.
+           05  FILLER PIC X(26) VALUE "01MISSING CUSTOMER KEY".
+           05  FILLER PIC X(26) VALUE "02INVALID SALES DATE".
+           05  FILLER PIC X(26) VALUE "03NEGATIVE/ZERO AMOUNT".
+           05  FILLER PIC X(26) VALUE "04CREDIT LIMIT EXCEEDED".
+           05  FILLER PIC X(26) VALUE "05PRICE NOT REASONABLE".
+       01  ws-reason-init-table REDEFINES ws-reason-init-values
+               OCCURS 5 TIMES.
+           05  ws-reason-init-code      PIC XX.
+           05  ws-reason-init-text      PIC X(24).
+
+       01  ws-reason-rpt-line.
+           05  ws-reason-rpt-code       PIC XX.
+           05  ws-reason-rpt-text       PIC X(24).
+           05  ws-reason-rpt-count      PIC 9(7).
+
+       01  ws-date-range.
+           05  ws-business-date-from    PIC 9(8) VALUE ZERO.
+           05  ws-business-date-to      PIC 9(8) VALUE 99999999.
+
+       REPORT SECTION.
+       RD  sales-report
+           CONTROLS ARE sales-store-no
+           PAGE LIMIT IS 60 LINES
+           FIRST DETAIL IS 3
+           LAST DETAIL IS 55.
+
+       01  sales-on-day TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC 9(4)    SOURCE sales-store-no.
+               10  COLUMN 10 PIC X(10)   SOURCE sales-cust-key.
+               10  COLUMN 25 PIC 9(8)    SOURCE sales-date.
+               10  COLUMN 40 PIC 9(7)V99 SOURCE sales-amount.
+
+       01  store-total TYPE IS CONTROL FOOTING sales-store-no.
+           05  LINE NUMBER PLUS 2.
+               10  COLUMN 1  PIC X(14)    VALUE "STORE TOTAL - ".
+               10  COLUMN 15 PIC 9(4)     SOURCE sales-store-no.
+               10  COLUMN 25 PIC ZZZ,ZZ9.99 SUM sales-amount.
+
+       01  invalid-sales TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(12)   VALUE "** REJECT **".
+               10  COLUMN 15 PIC X(10)   SOURCE sales-cust-key.
+               10  COLUMN 30 PIC 9(7)V99 SOURCE sales-amount.
+               10  COLUMN 45 PIC XX      SOURCE sales-reason-code.
+
+       01  reason-code-total TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC XX      SOURCE ws-reason-rpt-code.
+               10  COLUMN 5  PIC X(24)   SOURCE ws-reason-rpt-text.
+               10  COLUMN 32 PIC ZZZ,ZZ9 SOURCE ws-reason-rpt-count.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SALES
+               UNTIL no-more-sales
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-RESTART-PARM
+           PERFORM 1150-READ-DATE-RANGE-PARM
+           PERFORM 1175-READ-PRICE-TOLERANCE-PARM
+           PERFORM 1200-INIT-REASON-TOTALS
+           PERFORM 1050-SORT-SALES
+           OPEN INPUT sales
+           OPEN OUTPUT report-out
+           OPEN OUTPUT checkpoint-file
+           OPEN OUTPUT reject-file
+           OPEN I-O customer-file
+           OPEN I-O sales-ksds
+           OPEN INPUT price-master
            INITIATE sales-report
- 
-           PERFORM UNTIL 1 <> 1
-               READ sales
+           IF restarting
+               SET skipping-to-restart-point TO TRUE
+           END-IF.
+
+       1050-SORT-SALES.
+           SORT sort-work
+               ON ASCENDING KEY sw-store-no
+               ON ASCENDING KEY sw-sales-date
+               USING sales-raw
+               GIVING sales.
+
+       1200-INIT-REASON-TOTALS.
+           PERFORM VARYING reason-idx FROM 1 BY 1
+                   UNTIL reason-idx > 5
+               MOVE ws-reason-init-code (reason-idx)
+                   TO ws-reason-code-tbl (reason-idx)
+               MOVE ws-reason-init-text (reason-idx)
+                   TO ws-reason-text-tbl (reason-idx)
+               MOVE ZERO TO ws-reason-count-tbl (reason-idx)
+           END-PERFORM.
+
+       1100-READ-RESTART-PARM.
+           OPEN INPUT restart-parm
+           IF ws-restart-parm-status = "00"
+               READ restart-parm
                    AT END
-                       EXIT PERFORM
+                       CONTINUE
+                   NOT AT END
+                       MOVE restart-parm-line TO ws-restart-read-count
+                       SET restarting TO TRUE
                END-READ
- 
-               VALIDATE sales-record
-               IF valid-record
-                   GENERATE sales-on-day
+               CLOSE restart-parm
+           END-IF.
+
+       1150-READ-DATE-RANGE-PARM.
+           OPEN INPUT date-range-parm
+           IF ws-date-range-status = "00"
+               READ date-range-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE date-range-parm-line (1:8)
+                           TO ws-business-date-from
+                       MOVE date-range-parm-line (9:8)
+                           TO ws-business-date-to
+               END-READ
+               CLOSE date-range-parm
+           END-IF.
+
+       1175-READ-PRICE-TOLERANCE-PARM.
+           OPEN INPUT price-tolerance-parm
+           IF ws-price-tolerance-status = "00"
+               READ price-tolerance-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE price-tolerance-parm-line
+                           TO ws-price-tolerance-pct
+               END-READ
+               CLOSE price-tolerance-parm
+           END-IF.
+
+       2000-PROCESS-SALES.
+           READ sales
+               AT END
+                   SET no-more-sales TO TRUE
+           END-READ
+           IF NOT no-more-sales
+               ADD 1 TO ws-read-count
+               IF skipping-to-restart-point
+                   PERFORM 2100-CHECK-RESTART-POINT
+               ELSE
+                   IF sales-date >= ws-business-date-from
+                       AND sales-date <= ws-business-date-to
+                       PERFORM 2200-EDIT-AND-REPORT
+                   END-IF
+               END-IF
+               PERFORM 2900-CHECKPOINT-IF-DUE
+           END-IF.
+
+       2100-CHECK-RESTART-POINT.
+           IF ws-read-count = ws-restart-read-count
+               SET skipping-to-restart-point TO FALSE
+           END-IF.
+
+       2200-EDIT-AND-REPORT.
+           PERFORM VALIDATE-SALES-RECORD
+           IF valid-record
+               PERFORM 2272-POST-CUSTOMER-BALANCE
+               GENERATE sales-on-day
+               PERFORM 2280-WRITE-SALES-KSDS
+           ELSE
+               GENERATE invalid-sales
+               PERFORM 2250-WRITE-REJECT
+           END-IF.
+
+      *> Point-of-sale lookback copy.
+       2280-WRITE-SALES-KSDS.
+           ADD 1 TO ws-ksds-seq-ctr
+           MOVE sales-cust-key   TO ksds-cust-key
+           MOVE sales-date       TO ksds-date
+           MOVE ws-ksds-seq-ctr  TO ksds-seq
+           MOVE sales-store-no   TO ksds-store-no
+           MOVE sales-item-no    TO ksds-item-no
+           MOVE sales-qty        TO ksds-qty
+           MOVE sales-unit-price TO ksds-unit-price
+           MOVE sales-amount     TO ksds-amount
+           MOVE sales-reason-code TO ksds-reason-code
+           WRITE sales-ksds-record
+               INVALID KEY
+                   DISPLAY "SALESKSDS DUPLICATE KEY - SKIPPED"
+           END-WRITE.
+
+       VALIDATE-SALES-RECORD.
+           SET valid-record TO TRUE
+           SET customer-found TO FALSE
+           MOVE SPACES TO sales-reason-code
+           IF sales-cust-key = SPACES
+               SET valid-record TO FALSE
+               MOVE "01" TO sales-reason-code
+           ELSE
+               IF sales-date = ZERO
+                   SET valid-record TO FALSE
+                   MOVE "02" TO sales-reason-code
                ELSE
-                   GENERATE invalid-sales
+                   IF sales-amount <= ZERO
+                       SET valid-record TO FALSE
+                       MOVE "03" TO sales-reason-code
+                   ELSE
+                       PERFORM 2270-CHECK-CREDIT-LIMIT
+                       IF valid-record
+                           PERFORM 2275-CHECK-PRICE-REASONABLE
+                       END-IF
+                   END-IF
                END-IF
-           END-PERFORM
- 
+           END-IF
+           IF NOT valid-record
+               PERFORM 2260-TALLY-REASON
+           END-IF.
+
+      *> Reads customer-file for the customer on this sale and refuses
+      *> the transaction (reason 04) if posting sales-amount would push
+      *> cust-balance past cust-credit-limit.  A customer not found on
+      *> the master is left to the downstream reconciliation rather
+      *> than rejected here, since a missing master record is a
+      *> master-file problem, not a sales-edit problem.  The balance
+      *> itself isn't touched here -- see 2272-POST-CUSTOMER-BALANCE --
+      *> since the record still has to clear the price-reasonability
+      *> edit before the sale is allowed to post.
+       2270-CHECK-CREDIT-LIMIT.
+           MOVE sales-cust-key TO cust-key
+           READ customer-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET customer-found TO TRUE
+                   IF cust-balance + sales-amount > cust-credit-limit
+                       SET valid-record TO FALSE
+                       MOVE "04" TO sales-reason-code
+                   END-IF
+           END-READ.
+
+      *> Reads price-master for the item on this sale and rejects the
+      *> transaction (reason 05) when sales-amount falls outside
+      *> +/- ws-price-tolerance-pct of sales-qty * price-standard-price.
+      *> An item not found on price-master is let through uncontested,
+      *> the same way a missing customer is -- a missing price point is
+      *> a catalogue problem, not a sales-edit problem.
+       2275-CHECK-PRICE-REASONABLE.
+           MOVE sales-item-no TO price-item-no
+           READ price-master
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE ws-expected-amount =
+                       sales-qty * price-standard-price
+                   COMPUTE ws-price-low =
+                       ws-expected-amount
+                       * (1 - ws-price-tolerance-pct / 100)
+                   COMPUTE ws-price-high =
+                       ws-expected-amount
+                       * (1 + ws-price-tolerance-pct / 100)
+                   IF sales-amount < ws-price-low
+                       OR sales-amount > ws-price-high
+                       SET valid-record TO FALSE
+                       MOVE "05" TO sales-reason-code
+                   END-IF
+           END-READ.
+
+      *> Posts the sale to the customer master once the whole record
+      *> has cleared every edit -- called only from 2200-EDIT-AND-REPORT
+      *> when valid-record is still TRUE after VALIDATE-SALES-RECORD,
+      *> so a record that fails the price-reasonability edit after
+      *> passing the credit-limit check never leaves cust-balance
+      *> incremented for a sale that was ultimately rejected.
+       2272-POST-CUSTOMER-BALANCE.
+           IF customer-found
+               ADD sales-amount TO cust-balance
+               REWRITE customer-record
+           END-IF.
+
+       2260-TALLY-REASON.
+           SET reason-idx TO 1
+           SEARCH ws-reason-tbl
+               WHEN ws-reason-code-tbl (reason-idx) = sales-reason-code
+                   ADD 1 TO ws-reason-count-tbl (reason-idx)
+           END-SEARCH.
+
+       2250-WRITE-REJECT.
+           MOVE sales-cust-key   TO reject-cust-key
+           MOVE sales-date       TO reject-date-orig
+           MOVE sales-store-no   TO reject-store-no
+           MOVE sales-item-no    TO reject-item-no
+           MOVE sales-qty        TO reject-qty
+           MOVE sales-unit-price TO reject-unit-price
+           MOVE sales-amount     TO reject-amount
+           MOVE sales-reason-code TO reject-reason-code
+           MOVE FUNCTION CURRENT-DATE (1:8) TO reject-date-created
+           SET reject-pending TO TRUE
+           WRITE reject-record.
+
+       2900-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (ws-read-count, ws-ckpt-interval) = 0
+               PERFORM 2910-WRITE-CHECKPOINT
+           END-IF.
+
+       2910-WRITE-CHECKPOINT.
+           MOVE sales-cust-key TO ckpt-last-cust-key
+           MOVE sales-date     TO ckpt-last-date
+           MOVE ws-read-count  TO ckpt-read-count
+           MOVE FUNCTION CURRENT-DATE TO ckpt-timestamp
+           WRITE checkpoint-record.
+
+       3000-FINALIZE.
+           PERFORM 3100-PRINT-REASON-BREAKDOWN
            TERMINATE sales-report
-           CLOSE sales, report-out
-           .
+           CLOSE sales, report-out, checkpoint-file, reject-file,
+               customer-file, sales-ksds, price-master.
+
+       3100-PRINT-REASON-BREAKDOWN.
+           PERFORM VARYING reason-idx FROM 1 BY 1
+                   UNTIL reason-idx > 5
+               MOVE ws-reason-code-tbl (reason-idx)
+                   TO ws-reason-rpt-code
+               MOVE ws-reason-text-tbl (reason-idx)
+                   TO ws-reason-rpt-text
+               MOVE ws-reason-count-tbl (reason-idx)
+                   TO ws-reason-rpt-count
+               GENERATE reason-code-total
+           END-PERFORM.

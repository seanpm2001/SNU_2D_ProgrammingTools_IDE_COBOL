@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT-V1.
+      *> Monthly customer statement print run.  Joins customer-record
+      *> against the SALESKSDS lookback file that INITIATE_V1 builds
+      *> from its sales-on-day generations and prints one statement per
+      *> customer: beginning balance, every sale within the statement
+      *> period, the last payment applied, and the ending cust-balance
+      *> carried on the master today.  The statement period comes from
+      *> a DATERNGE parameter card, the same pattern INITIATE_V1 uses
+      *> for its reprocessing window, and defaults to the customer's
+      *> whole SALESKSDS history when the card is absent.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT sales-ksds ASSIGN TO "SALESKSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ksds-key
+               FILE STATUS IS ws-sales-ksds-status.
+
+           SELECT statement-out ASSIGN TO "STMTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-statement-out-status.
+
+           SELECT date-range-parm ASSIGN TO "DATERNGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-date-range-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  customer-file.
+       COPY CUSTREC.
+
+       FD  sales-ksds.
+       COPY SALESKSDS.
+
+       FD  statement-out
+           REPORT IS customer-statement.
+
+      *> Parameter card: business-date-from/business-date-to, eight
+      *> digits each, columns 1-8 and 9-16.  Defaults to the customer's
+      *> whole SALESKSDS history when the card is absent.
+       FD  date-range-parm.
+       01  date-range-parm-line       PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-customer-status      PIC XX.
+           05  ws-sales-ksds-status    PIC XX.
+           05  ws-statement-out-status PIC XX.
+           05  ws-date-range-status    PIC XX.
+
+       01  ws-flags.
+           05  no-more-customers-sw    PIC X VALUE "N".
+               88  no-more-customers   VALUE "Y".
+           05  no-more-sales-for-cust-sw PIC X VALUE "N".
+               88  no-more-sales-for-cust
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-beginning-balance        PIC 9(7)V99.
+
+       01  ws-date-range.
+           05  ws-business-date-from   PIC 9(8) VALUE ZERO.
+           05  ws-business-date-to     PIC 9(8) VALUE 99999999.
+
+       REPORT SECTION.
+       RD  customer-statement
+           CONTROLS ARE cust-key
+           PAGE LIMIT IS 60 LINES
+           FIRST DETAIL IS 5
+           LAST DETAIL IS 55.
+
+       01  statement-header TYPE IS CONTROL HEADING cust-key.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(20)    VALUE "STATEMENT FOR ".
+               10  COLUMN 15 PIC X(10)    SOURCE cust-key.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(20)    VALUE "BEGINNING BALANCE - ".
+               10  COLUMN 21 PIC ZZZ,ZZ9.99 SOURCE ws-beginning-balance.
+
+       01  statement-sale-line TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC 9(8)     SOURCE ksds-date.
+               10  COLUMN 12 PIC X(6)     SOURCE ksds-item-no.
+               10  COLUMN 22 PIC 9(5)     SOURCE ksds-qty.
+               10  COLUMN 30 PIC 9(7)V99  SOURCE ksds-amount.
+
+       01  statement-footer TYPE IS CONTROL FOOTING cust-key.
+           05  LINE NUMBER PLUS 2.
+               10  COLUMN 1  PIC X(24)    VALUE "LAST PAYMENT DATE - ".
+               10  COLUMN 22 PIC 9(8)     SOURCE cust-last-payment-date.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(24)    VALUE "LAST PAYMENT AMT - ".
+               10  COLUMN 22 PIC ZZZ,ZZ9.99
+                   SOURCE cust-last-payment-amount.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(24)    VALUE "ENDING BALANCE - ".
+               10  COLUMN 22 PIC ZZZ,ZZ9.99 SOURCE cust-balance.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL no-more-customers
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1150-READ-DATE-RANGE-PARM
+           OPEN INPUT customer-file
+           OPEN INPUT sales-ksds
+           OPEN OUTPUT statement-out
+           INITIATE customer-statement.
+
+       1150-READ-DATE-RANGE-PARM.
+           OPEN INPUT date-range-parm
+           IF ws-date-range-status = "00"
+               READ date-range-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE date-range-parm-line (1:8)
+                           TO ws-business-date-from
+                       MOVE date-range-parm-line (9:8)
+                           TO ws-business-date-to
+               END-READ
+               CLOSE date-range-parm
+           END-IF.
+
+       2000-PROCESS-CUSTOMERS.
+           READ customer-file NEXT RECORD
+               AT END
+                   SET no-more-customers TO TRUE
+           END-READ
+           IF NOT no-more-customers
+               PERFORM 2100-PRINT-STATEMENT
+           END-IF.
+
+      *> Beginning balance is backed into from the ending balance on
+      *> the master minus every sale on SALESKSDS for this customer
+      *> within the statement period, plus the last payment back out
+      *> if that payment was applied during the period (cust-balance
+      *> already reflects it), since this program has no separate
+      *> running-balance history.
+       2100-PRINT-STATEMENT.
+           MOVE cust-balance TO ws-beginning-balance
+           PERFORM 2200-SUBTRACT-CUSTOMER-SALES
+           PERFORM 2250-ADD-BACK-PERIOD-PAYMENT
+           GENERATE statement-header
+           PERFORM 2300-PRINT-CUSTOMER-SALES
+           GENERATE statement-footer.
+
+       2200-SUBTRACT-CUSTOMER-SALES.
+           MOVE cust-key TO ksds-cust-key
+           MOVE ws-business-date-from TO ksds-date
+           MOVE ZERO TO ksds-seq
+           START sales-ksds KEY IS >= ksds-key
+               INVALID KEY
+                   SET no-more-sales-for-cust TO TRUE
+               NOT INVALID KEY
+                   SET no-more-sales-for-cust TO FALSE
+           END-START
+           PERFORM UNTIL no-more-sales-for-cust
+               READ sales-ksds NEXT RECORD
+                   AT END
+                       SET no-more-sales-for-cust TO TRUE
+               END-READ
+               IF NOT no-more-sales-for-cust
+                   IF ksds-cust-key = cust-key
+                       AND ksds-date <= ws-business-date-to
+                       SUBTRACT ksds-amount FROM ws-beginning-balance
+                   ELSE
+                       SET no-more-sales-for-cust TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> cust-balance already has the last payment applied, so if that
+      *> payment fell inside the statement period it has to be added
+      *> back to arrive at the true beginning-of-period balance.
+       2250-ADD-BACK-PERIOD-PAYMENT.
+           IF cust-last-payment-date >= ws-business-date-from
+               AND cust-last-payment-date <= ws-business-date-to
+               ADD cust-last-payment-amount TO ws-beginning-balance
+           END-IF.
+
+       2300-PRINT-CUSTOMER-SALES.
+           MOVE cust-key TO ksds-cust-key
+           MOVE ws-business-date-from TO ksds-date
+           MOVE ZERO TO ksds-seq
+           START sales-ksds KEY IS >= ksds-key
+               INVALID KEY
+                   SET no-more-sales-for-cust TO TRUE
+               NOT INVALID KEY
+                   SET no-more-sales-for-cust TO FALSE
+           END-START
+           PERFORM UNTIL no-more-sales-for-cust
+               READ sales-ksds NEXT RECORD
+                   AT END
+                       SET no-more-sales-for-cust TO TRUE
+               END-READ
+               IF NOT no-more-sales-for-cust
+                   IF ksds-cust-key = cust-key
+                       AND ksds-date <= ws-business-date-to
+                       GENERATE statement-sale-line
+                   ELSE
+                       SET no-more-sales-for-cust TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3000-FINALIZE.
+           TERMINATE customer-statement
+           CLOSE customer-file, sales-ksds, statement-out.

@@ -1,13 +1,145 @@
-ADD 1 TO x
-ADD 1, a, b TO x ROUNDED, y, z ROUNDED
-
-ADD a, b TO c
-    ON SIZE ERROR
-        DISPLAY "Error"
-END-ADD
-
-ADD a TO b
-    NOT SIZE ERROR
-        DISPLAY "No error"
-    ON SIZE ERROR
-        DISPLAY "Error"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-ERROR-V1.
+      *> Illustrates ADD ... ON SIZE ERROR / NOT SIZE ERROR posting
+      *> discipline.  SIZE ERROR overflow is routed to a GL exception
+      *> file instead of a console DISPLAY, every posting is
+      *> tallied into end-of-job control totals, and a
+      *> successful posting just increments a counter rather than
+      *> flooding the console with "No error".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT gl-exception-file ASSIGN TO "GLEXCEP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-gl-exception-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  gl-exception-file
+           RECORDING MODE IS F.
+       COPY GLEXCEP.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-gl-exception-status  PIC XX.
+
+       01  ws-posting-fields.
+           05  x                       PIC 9(5)   VALUE ZERO.
+           05  y                       PIC 9(5)   VALUE ZERO.
+           05  z                       PIC 9(5)   VALUE ZERO.
+           05  a                       PIC 9(5)   VALUE 1.
+           05  b                       PIC 9(5)   VALUE 1.
+           05  c                       PIC 9(5)   VALUE ZERO.
+
+       01  ws-totals.
+           05  ws-posting-count        PIC 9(7) VALUE ZERO.
+           05  ws-error-count          PIC 9(7) VALUE ZERO.
+           05  ws-success-count        PIC 9(7) VALUE ZERO.
+           05  ws-sum-posted-c         PIC 9(9) VALUE ZERO.
+           05  ws-sum-posted-x         PIC 9(9) VALUE ZERO.
+           05  ws-sum-posted-y         PIC 9(9) VALUE ZERO.
+           05  ws-sum-posted-z         PIC 9(9) VALUE ZERO.
+           05  ws-sum-posted-b         PIC 9(9) VALUE ZERO.
+
+       01  ws-control-total-line.
+           05  FILLER                  PIC X(20)
+               VALUE "POSTINGS/ERRORS/OK: ".
+           05  ws-ctl-postings         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-errors           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-success          PIC ZZZ,ZZ9.
+
+       01  ws-sum-total-line.
+           05  FILLER                  PIC X(20)
+               VALUE "SUMS C/X/Y/Z/B:     ".
+           05  ws-ctl-sum-c            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-sum-x            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-sum-y            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-sum-z            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(1) VALUE "/".
+           05  ws-ctl-sum-b            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT gl-exception-file
+
+           ADD 1 TO x
+           ADD 1, a, b TO x ROUNDED, y, z ROUNDED
+           ADD x TO ws-sum-posted-x
+           ADD y TO ws-sum-posted-y
+           ADD z TO ws-sum-posted-z
+
+           ADD a, b TO c
+               ON SIZE ERROR
+                   PERFORM 9100-LOG-GL-EXCEPTION-C
+               NOT ON SIZE ERROR
+                   PERFORM 9000-TALLY-SUCCESS-C
+           END-ADD
+
+           ADD a TO b
+               NOT SIZE ERROR
+                   PERFORM 9010-TALLY-SUCCESS-B
+               ON SIZE ERROR
+                   PERFORM 9110-LOG-GL-EXCEPTION-B
+           END-ADD
+
+           PERFORM 9200-PRINT-CONTROL-TOTALS
+           CLOSE gl-exception-file
+           STOP RUN.
+
+      *> Tallies one successful posting into the running counters that
+      *> feed the end-of-job control-total line.  Each ADD target gets
+      *> its own paragraph, mirroring the exception side below, so a
+      *> success only bumps the sum for the field it actually posted.
+       9000-TALLY-SUCCESS-C.
+           ADD 1 TO ws-posting-count
+           ADD 1 TO ws-success-count
+           ADD c TO ws-sum-posted-c.
+
+       9010-TALLY-SUCCESS-B.
+           ADD 1 TO ws-posting-count
+           ADD 1 TO ws-success-count
+           ADD b TO ws-sum-posted-b.
+
+      *> Writes the overflowed posting to the GL exception file instead
+      *> of DISPLAYing it, and tallies the error.  Each ADD target gets
+      *> its own paragraph so the exception record's account id and
+      *> attempted amount always reflect the field that actually
+      *> overflowed.
+       9100-LOG-GL-EXCEPTION-C.
+           ADD 1 TO ws-posting-count
+           ADD 1 TO ws-error-count
+           MOVE "C-ACCT"  TO gl-exc-account-id
+           MOVE a TO gl-exc-attempted-amount
+           ADD b TO gl-exc-attempted-amount
+           MOVE FUNCTION CURRENT-DATE TO gl-exc-timestamp
+           WRITE gl-exception-record.
+
+       9110-LOG-GL-EXCEPTION-B.
+           ADD 1 TO ws-posting-count
+           ADD 1 TO ws-error-count
+           MOVE "B-ACCT"  TO gl-exc-account-id
+           MOVE a TO gl-exc-attempted-amount
+           MOVE FUNCTION CURRENT-DATE TO gl-exc-timestamp
+           WRITE gl-exception-record.
+
+       9200-PRINT-CONTROL-TOTALS.
+           MOVE ws-posting-count TO ws-ctl-postings
+           MOVE ws-error-count   TO ws-ctl-errors
+           MOVE ws-success-count TO ws-ctl-success
+           DISPLAY ws-control-total-line
+           MOVE ws-sum-posted-c  TO ws-ctl-sum-c
+           MOVE ws-sum-posted-x  TO ws-ctl-sum-x
+           MOVE ws-sum-posted-y  TO ws-ctl-sum-y
+           MOVE ws-sum-posted-z  TO ws-ctl-sum-z
+           MOVE ws-sum-posted-b  TO ws-ctl-sum-b
+           DISPLAY ws-sum-total-line.

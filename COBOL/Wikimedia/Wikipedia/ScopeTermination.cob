@@ -1,18 +1,114 @@
-*> Terminator period ("implicit termination")
-IF invalid-record
-    IF no-more-records
-        NEXT SENTENCE
-    ELSE
-        READ record-file
-            AT END SET no-more-records TO TRUE.
-
-*> Scope terminators ("explicit termination")
-IF invalid-record
-    IF no-more-records
-        CONTINUE
-    ELSE
-        READ record-file
-            AT END SET no-more-records TO TRUE
-        END-READ
-    END-IF
-END-IF
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCOPE-TERMINATION-V1.
+      *> Illustrates implicit vs explicit scope termination on the
+      *> READ AT END below (see 2000-PROCESS-RECORD) while doing the
+      *> real work of this job: read record-file to end of file,
+      *> prove the feed arrived complete, and keep a dated copy.
+      *>
+      *> Trailer check: record-file ends with one trailer
+      *> record (rf-record-type = "T") carrying the count and hash
+      *> total the sending system computed over every detail record.
+      *> 3000-CHECK-TRAILER compares that against what this run
+      *> actually counted/summed and fails the job with RETURN-CODE 16
+      *> when they don't match, so a truncated feed is caught here
+      *> instead of looking like a short, valid run.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT record-file ASSIGN TO "RECFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-record-file-status.
+
+      *> RECARCH is catalogued as a GDG base at the JCL level (the same
+      *> way SALES and REJFILE are) so each run's archive copy lands in
+      *> its own dated generation instead of overlaying the prior run's
+      *> archive.
+           SELECT archive-file ASSIGN TO "RECARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-archive-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  record-file
+           RECORDING MODE IS F.
+       COPY RECFILE.
+
+       FD  archive-file
+           RECORDING MODE IS F.
+       01  archive-record              PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-record-file-status   PIC XX.
+           05  ws-archive-status       PIC XX.
+
+       01  ws-flags.
+           05  no-more-records-sw      PIC X VALUE "N".
+               88  no-more-records     VALUE "Y".
+           05  trailer-seen-sw         PIC X VALUE "N".
+               88  trailer-seen        VALUE "Y".
+
+       01  ws-trailer-check.
+           05  ws-detail-count         PIC 9(9) VALUE ZERO.
+           05  ws-hash-total           PIC 9(11)V99 VALUE ZERO.
+           05  ws-trailer-count        PIC 9(9) VALUE ZERO.
+           05  ws-trailer-hash         PIC 9(11)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL no-more-records
+           PERFORM 3000-CHECK-TRAILER
+           PERFORM 4000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT record-file
+           OPEN OUTPUT archive-file.
+
+      *> Terminator period ("implicit termination") vs scope
+      *> terminators ("explicit termination") -- this program reads
+      *> record-file using the explicit, structured form throughout.
+       2000-PROCESS-RECORD.
+           READ record-file
+               AT END SET no-more-records TO TRUE
+           END-READ
+           IF NOT no-more-records
+               PERFORM 2100-ACCUMULATE-AND-ARCHIVE
+           END-IF.
+
+       2100-ACCUMULATE-AND-ARCHIVE.
+           IF rf-trailer-record
+               SET trailer-seen TO TRUE
+               MOVE rf-trailer-count TO ws-trailer-count
+               MOVE rf-trailer-hash  TO ws-trailer-hash
+           ELSE
+               ADD 1 TO ws-detail-count
+               ADD rf-amount TO ws-hash-total
+           END-IF
+      *> Every record read -- detail or trailer -- is archived
+      *> byte-for-byte so the generation holds the exact feed as sent.
+           WRITE archive-record FROM record-file-record.
+
+       3000-CHECK-TRAILER.
+           IF trailer-seen
+               AND ws-detail-count = ws-trailer-count
+               AND ws-hash-total = ws-trailer-hash
+               CONTINUE
+           ELSE
+               DISPLAY "RECORD-FILE TRAILER MISMATCH"
+               DISPLAY "  RECORDS READ  : " ws-detail-count
+               DISPLAY "  TRAILER COUNT : " ws-trailer-count
+               DISPLAY "  HASH COMPUTED : " ws-hash-total
+               DISPLAY "  TRAILER HASH  : " ws-trailer-hash
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       4000-FINALIZE.
+           CLOSE record-file, archive-file.

@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-CHANGE-EXTRACT-V1.
+      *> Changed-customer extract for the downstream CRM feed.  Reads
+      *> the audit trail CustomerMaint_V1 writes for every
+      *> change-of-address update and produces a daily
+      *> "customers changed since last run" file of cust-key plus the
+      *> fields that actually changed, so the CRM doesn't have to be
+      *> handed the whole customer-record file every night to pick up
+      *> a handful of address changes.
+      *>
+      *> A watermark file carries the timestamp of the last audit
+      *> record this program has already extracted; only audit records
+      *> newer than that watermark are considered, and the watermark is
+      *> advanced to the newest timestamp seen before this run ends.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-trail ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+
+           SELECT watermark-file ASSIGN TO "CHGWATER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-watermark-status.
+
+           SELECT crm-extract ASSIGN TO "CRMFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-crm-extract-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-trail
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  watermark-file.
+       01  watermark-line              PIC X(26).
+
+       FD  crm-extract
+           RECORDING MODE IS F.
+       01  crm-extract-record.
+           05  ext-cust-key            PIC X(10).
+           05  ext-first-name-sw       PIC X.
+               88  ext-first-name-changed VALUE "Y".
+           05  ext-first-name          PIC X(30).
+           05  ext-last-name-sw        PIC X.
+               88  ext-last-name-changed  VALUE "Y".
+           05  ext-last-name           PIC X(30).
+           05  ext-dob-sw              PIC X.
+               88  ext-dob-changed        VALUE "Y".
+           05  ext-dob                 PIC 9(8).
+           05  ext-phone-sw            PIC X.
+               88  ext-phone-changed      VALUE "Y".
+           05  ext-phone               PIC X(15).
+           05  ext-email-sw            PIC X.
+               88  ext-email-changed      VALUE "Y".
+           05  ext-email               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-audit-status         PIC XX.
+           05  ws-watermark-status     PIC XX.
+           05  ws-crm-extract-status   PIC XX.
+
+       01  ws-flags.
+           05  no-more-audit-sw        PIC X VALUE "N".
+               88  no-more-audit       VALUE "Y".
+
+       01  ws-last-watermark           PIC X(26) VALUE LOW-VALUES.
+       01  ws-new-watermark            PIC X(26) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORDS
+               UNTIL no-more-audit
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-WATERMARK
+           OPEN INPUT audit-trail
+           OPEN OUTPUT crm-extract.
+
+       1100-READ-WATERMARK.
+           OPEN INPUT watermark-file
+           IF ws-watermark-status = "00"
+               READ watermark-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE watermark-line TO ws-last-watermark
+               END-READ
+               CLOSE watermark-file
+           END-IF
+           MOVE ws-last-watermark TO ws-new-watermark.
+
+       2000-PROCESS-AUDIT-RECORDS.
+           READ audit-trail
+               AT END
+                   SET no-more-audit TO TRUE
+           END-READ
+           IF NOT no-more-audit
+               IF audit-timestamp > ws-last-watermark
+                   PERFORM 2100-EXTRACT-CHANGED-FIELDS
+                   IF audit-timestamp > ws-new-watermark
+                       MOVE audit-timestamp TO ws-new-watermark
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-EXTRACT-CHANGED-FIELDS.
+           MOVE audit-cust-key TO ext-cust-key
+           MOVE "N" TO ext-first-name-sw, ext-last-name-sw,
+               ext-dob-sw, ext-phone-sw, ext-email-sw
+           IF audit-before-first NOT = audit-after-first
+               SET ext-first-name-changed TO TRUE
+               MOVE audit-after-first TO ext-first-name
+           END-IF
+           IF audit-before-last NOT = audit-after-last
+               SET ext-last-name-changed TO TRUE
+               MOVE audit-after-last TO ext-last-name
+           END-IF
+           IF audit-before-dob NOT = audit-after-dob
+               SET ext-dob-changed TO TRUE
+               MOVE audit-after-dob TO ext-dob
+           END-IF
+           IF audit-before-phone NOT = audit-after-phone
+               SET ext-phone-changed TO TRUE
+               MOVE audit-after-phone TO ext-phone
+           END-IF
+           IF audit-before-email NOT = audit-after-email
+               SET ext-email-changed TO TRUE
+               MOVE audit-after-email TO ext-email
+           END-IF
+           IF ext-first-name-changed OR ext-last-name-changed
+               OR ext-dob-changed OR ext-phone-changed
+               OR ext-email-changed
+               WRITE crm-extract-record
+           END-IF.
+
+       3000-FINALIZE.
+           CLOSE audit-trail, crm-extract
+           OPEN OUTPUT watermark-file
+           MOVE ws-new-watermark TO watermark-line
+           WRITE watermark-line
+           CLOSE watermark-file.

@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECT-V1.
+      *> Correction / re-key pass over the sales reject suspense file.
+      *> An operator reviews REJFILE, keys up a CORRECTN transaction
+      *> (same key as the reject it fixes) supplying good values for
+      *> whichever fields were wrong, and this run matches the two
+      *> streams, re-applies the same edits VALIDATE-SALES-RECORD in
+      *> INITIATE_V1 uses, and either:
+      *>   - writes the now-valid sale to SALESADD, which the nightly
+      *>     batch PROC merges into the next business day's `sales`
+      *>     feed ahead of that day's run, or
+      *>   - carries the reject forward unchanged (no correction card
+      *>     yet) or re-rejected (correction still doesn't pass edit)
+      *>     onto REJCARRY, which becomes tomorrow's REJFILE.
+      *>
+      *> Both streams are sorted into key order first (reject-key =
+      *> corr-key = cust-key + original sales date) and walked together
+      *> one pass, the classic match/merge shape for two keyed
+      *> sequential files.
+      *>
+      *> The credit-limit and price-reasonability re-checks below are
+      *> read-only: this program never updates cust-balance.  A
+      *> corrected sale is only posted once, when INITIATE_V1 actually
+      *> processes it as part of a later day's merged sales feed --
+      *> checking it again here would double-post it.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Yesterday's rejects, in the order INITIATE_V1 wrote them.
+      *> Sorted into key order below before matching.
+           SELECT reject-in ASSIGN TO "REJFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-reject-in-status.
+
+           SELECT sort-work ASSIGN TO "SORTWK1".
+
+           SELECT reject-sorted ASSIGN TO "SRTREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-reject-sorted-status.
+
+      *> Operator-prepared correction cards, one per reject being
+      *> fixed, pre-sorted the same way as reject-sorted.
+           SELECT correction-file ASSIGN TO "CORRECTN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-correction-status.
+
+      *> Corrected sales, re-fed into a later day's sales run.
+           SELECT sales-add-file ASSIGN TO "SALESADD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sales-add-status.
+
+      *> Unresolved rejects (no correction yet, or correction still
+      *> invalid), carried forward to become tomorrow's REJFILE.
+           SELECT reject-carry ASSIGN TO "REJCARRY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-reject-carry-status.
+
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT price-master ASSIGN TO "PRICEMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS price-item-no
+               FILE STATUS IS ws-price-status.
+
+           SELECT price-tolerance-parm ASSIGN TO "PRICETOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-price-tolerance-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  reject-in
+           RECORDING MODE IS F.
+       01  reject-in-record            PIC X(60).
+
+       SD  sort-work.
+       01  sort-work-record.
+           05  sw-key.
+               10  sw-cust-key         PIC X(10).
+               10  sw-date-orig        PIC 9(8).
+           05  FILLER                  PIC X(42).
+
+       FD  reject-sorted
+           RECORDING MODE IS F.
+       COPY REJECTREC.
+
+       FD  correction-file
+           RECORDING MODE IS F.
+       COPY CORRECTN.
+
+       FD  sales-add-file
+           RECORDING MODE IS F.
+       COPY SALESREC.
+
+      *> Same shape as REJECTREC with every reject- name replaced by
+      *> carry-, so this program can hold a reject-sorted record and a
+      *> reject-carry record in play at the same time without a data-
+      *> name clash.
+       FD  reject-carry
+           RECORDING MODE IS F.
+       COPY REJECTREC
+           REPLACING ==reject-record==       BY ==carry-record==
+                     ==reject-key==          BY ==carry-key==
+                     ==reject-cust-key==     BY ==carry-cust-key==
+                     ==reject-date-orig==    BY ==carry-date-orig==
+                     ==reject-store-no==     BY ==carry-store-no==
+                     ==reject-item-no==      BY ==carry-item-no==
+                     ==reject-qty==          BY ==carry-qty==
+                     ==reject-unit-price==   BY ==carry-unit-price==
+                     ==reject-amount==       BY ==carry-amount==
+                     ==reject-reason-code==  BY ==carry-reason-code==
+                     ==reject-date-created== BY ==carry-date-created==
+                     ==reject-status==       BY ==carry-status==
+                     ==reject-pending==      BY ==carry-pending==
+                     ==reject-corrected==    BY ==carry-corrected==
+                     ==reject-released==     BY ==carry-released==.
+
+       FD  customer-file.
+       COPY CUSTREC.
+
+       FD  price-master.
+       COPY PRICEREC.
+
+       FD  price-tolerance-parm.
+       01  price-tolerance-parm-line  PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-reject-in-status     PIC XX.
+           05  ws-reject-sorted-status PIC XX.
+           05  ws-correction-status    PIC XX.
+           05  ws-sales-add-status     PIC XX.
+           05  ws-reject-carry-status  PIC XX.
+           05  ws-customer-status      PIC XX.
+           05  ws-price-status         PIC XX.
+           05  ws-price-tolerance-status PIC XX.
+
+       01  ws-flags.
+           05  no-more-reject-sw       PIC X VALUE "N".
+               88  no-more-reject      VALUE "Y".
+           05  no-more-correction-sw   PIC X VALUE "N".
+               88  no-more-correction  VALUE "Y".
+           05  valid-record-sw         PIC X VALUE "Y".
+               88  valid-record
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       01  ws-price-tolerance-pct      PIC 9(3)V99 VALUE 10.00.
+       01  ws-expected-amount          PIC 9(7)V99.
+       01  ws-price-low                PIC 9(7)V99.
+       01  ws-price-high               PIC 9(7)V99.
+
+       01  ws-run-totals.
+           05  ws-corrected-count      PIC 9(7) VALUE ZERO.
+           05  ws-still-invalid-count  PIC 9(7) VALUE ZERO.
+           05  ws-unmatched-corr-count PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE UNTIL no-more-reject
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1175-READ-PRICE-TOLERANCE-PARM
+           SORT sort-work
+               ON ASCENDING KEY sw-key
+               USING reject-in
+               GIVING reject-sorted
+           OPEN INPUT reject-sorted
+           OPEN INPUT correction-file
+           OPEN OUTPUT sales-add-file
+           OPEN OUTPUT reject-carry
+           OPEN INPUT customer-file
+           OPEN INPUT price-master
+           PERFORM 1300-READ-REJECT
+           PERFORM 1400-READ-CORRECTION.
+
+       1175-READ-PRICE-TOLERANCE-PARM.
+           OPEN INPUT price-tolerance-parm
+           IF ws-price-tolerance-status = "00"
+               READ price-tolerance-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE price-tolerance-parm-line
+                           TO ws-price-tolerance-pct
+               END-READ
+               CLOSE price-tolerance-parm
+           END-IF.
+
+       1300-READ-REJECT.
+           READ reject-sorted
+               AT END
+                   SET no-more-reject TO TRUE
+           END-READ.
+
+       1400-READ-CORRECTION.
+           READ correction-file
+               AT END
+                   SET no-more-correction TO TRUE
+           END-READ.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN no-more-correction OR reject-key < corr-key
+                   PERFORM 2100-CARRY-FORWARD-REJECT
+                   PERFORM 1300-READ-REJECT
+               WHEN corr-key < reject-key
+                   DISPLAY "CORRECTN UNMATCHED KEY - SKIPPED " corr-key
+                   ADD 1 TO ws-unmatched-corr-count
+                   PERFORM 1400-READ-CORRECTION
+               WHEN OTHER
+                   PERFORM 2200-APPLY-CORRECTION
+                   PERFORM 1300-READ-REJECT
+                   PERFORM 1400-READ-CORRECTION
+           END-EVALUATE.
+
+       2100-CARRY-FORWARD-REJECT.
+           MOVE reject-cust-key      TO carry-cust-key
+           MOVE reject-date-orig     TO carry-date-orig
+           MOVE reject-store-no      TO carry-store-no
+           MOVE reject-item-no       TO carry-item-no
+           MOVE reject-qty           TO carry-qty
+           MOVE reject-unit-price    TO carry-unit-price
+           MOVE reject-amount        TO carry-amount
+           MOVE reject-reason-code   TO carry-reason-code
+           MOVE reject-date-created  TO carry-date-created
+           MOVE reject-status        TO carry-status
+           WRITE carry-record.
+
+       2200-APPLY-CORRECTION.
+           MOVE corr-cust-key        TO sales-cust-key
+           MOVE corr-new-date        TO sales-date
+           MOVE corr-store-no        TO sales-store-no
+           MOVE corr-item-no         TO sales-item-no
+           MOVE corr-qty             TO sales-qty
+           MOVE corr-unit-price      TO sales-unit-price
+           MOVE corr-amount          TO sales-amount
+           MOVE SPACES               TO sales-reason-code
+           PERFORM VALIDATE-CORRECTED-SALE
+           IF valid-record
+               WRITE sales-record
+               ADD 1 TO ws-corrected-count
+           ELSE
+               PERFORM 2250-CARRY-FORWARD-STILL-INVALID
+               ADD 1 TO ws-still-invalid-count
+           END-IF.
+
+      *> Mirrors VALIDATE-SALES-RECORD in INITIATE_V1 -- same reason
+      *> codes, same order of edits -- so a corrected sale has to clear
+      *> the identical bar an original sale would.
+       VALIDATE-CORRECTED-SALE.
+           SET valid-record TO TRUE
+           IF sales-cust-key = SPACES
+               SET valid-record TO FALSE
+               MOVE "01" TO sales-reason-code
+           ELSE
+               IF sales-date = ZERO
+                   SET valid-record TO FALSE
+                   MOVE "02" TO sales-reason-code
+               ELSE
+                   IF sales-amount <= ZERO
+                       SET valid-record TO FALSE
+                       MOVE "03" TO sales-reason-code
+                   ELSE
+                       PERFORM 2270-CHECK-CREDIT-LIMIT
+                       IF valid-record
+                           PERFORM 2275-CHECK-PRICE-REASONABLE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2270-CHECK-CREDIT-LIMIT.
+           MOVE sales-cust-key TO cust-key
+           READ customer-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF cust-balance + sales-amount > cust-credit-limit
+                       SET valid-record TO FALSE
+                       MOVE "04" TO sales-reason-code
+                   END-IF
+           END-READ.
+
+       2275-CHECK-PRICE-REASONABLE.
+           MOVE sales-item-no TO price-item-no
+           READ price-master
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE ws-expected-amount =
+                       sales-qty * price-standard-price
+                   COMPUTE ws-price-low =
+                       ws-expected-amount
+                       * (1 - ws-price-tolerance-pct / 100)
+                   COMPUTE ws-price-high =
+                       ws-expected-amount
+                       * (1 + ws-price-tolerance-pct / 100)
+                   IF sales-amount < ws-price-low
+                       OR sales-amount > ws-price-high
+                       SET valid-record TO FALSE
+                       MOVE "05" TO sales-reason-code
+                   END-IF
+           END-READ.
+
+       2250-CARRY-FORWARD-STILL-INVALID.
+           MOVE sales-cust-key   TO carry-cust-key
+           MOVE reject-date-orig TO carry-date-orig
+           MOVE sales-store-no   TO carry-store-no
+           MOVE sales-item-no    TO carry-item-no
+           MOVE sales-qty        TO carry-qty
+           MOVE sales-unit-price TO carry-unit-price
+           MOVE sales-amount     TO carry-amount
+           MOVE sales-reason-code TO carry-reason-code
+           MOVE FUNCTION CURRENT-DATE (1:8) TO carry-date-created
+           SET carry-pending TO TRUE
+           WRITE carry-record.
+
+       3000-FINALIZE.
+           CLOSE reject-sorted, correction-file, sales-add-file,
+               reject-carry, customer-file, price-master
+           DISPLAY "CORRECT RUN COMPLETE"
+           DISPLAY "  CORRECTED AND RE-FED:          "
+               ws-corrected-count
+           DISPLAY "  STILL INVALID, CARRIED FORWARD: "
+               ws-still-invalid-count
+           DISPLAY "  UNMATCHED CORRECTION CARDS:     "
+               ws-unmatched-corr-count.

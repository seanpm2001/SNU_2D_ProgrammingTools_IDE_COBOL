@@ -0,0 +1,9 @@
+      *> Alert-queue record.  Written whenever
+      *> emergency-stop fires, for a separate paging/notification
+      *> interface program to pick up so an emergency stop actually
+      *> pages the on-call operator.
+       01  alert-queue-record.
+           05  alert-machine-id        PIC X(6).
+           05  alert-type              PIC X(20) VALUE "EMERGENCY STOP".
+           05  alert-current-speed     PIC 9(5).
+           05  alert-timestamp         PIC X(26).

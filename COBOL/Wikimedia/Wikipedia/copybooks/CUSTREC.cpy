@@ -0,0 +1,20 @@
+      *> Customer master record, shared by every program that reads or
+      *> writes customer-record (sales edits, maintenance, statements,
+      *> extracts, reconciliation).  New fields are appended after
+      *> cust-balance so the existing cust-personal-details and
+      *> cust-all-details 66-level RENAMES stay valid unchanged.
+       01  customer-record.
+           05  cust-key            PIC X(10).
+           05  cust-name.
+               10  cust-first-name PIC X(30).
+               10  cust-last-name  PIC X(30).
+           05  cust-dob            PIC 9(8).
+           05  cust-balance        PIC 9(7)V99.
+           05  cust-phone          PIC X(15).
+           05  cust-email          PIC X(40).
+           05  cust-credit-limit   PIC 9(7)V99.
+           05  cust-last-payment-date PIC 9(8).
+           05  cust-last-payment-amount PIC 9(7)V99.
+
+       66  cust-personal-details   RENAMES cust-name THRU cust-dob.
+       66  cust-all-details        RENAMES cust-name THRU cust-balance.

@@ -0,0 +1,9 @@
+      *> Checkpoint record written every N reads of `sales` so a
+      *> restart can reposition the read cursor instead of
+      *> reprocessing the whole file.
+       01  checkpoint-record.
+           05  ckpt-last-sales-key.
+               10  ckpt-last-cust-key  PIC X(10).
+               10  ckpt-last-date      PIC 9(8).
+           05  ckpt-read-count         PIC 9(9).
+           05  ckpt-timestamp          PIC X(26).

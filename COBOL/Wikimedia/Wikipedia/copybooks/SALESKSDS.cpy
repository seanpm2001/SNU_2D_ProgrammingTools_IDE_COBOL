@@ -0,0 +1,15 @@
+      *> Indexed point-of-sale lookback record, keyed by
+      *> customer/date/sequence.  Written by INITIATE_V1 for every sale
+      *> that passes VALIDATE-SALES-RECORD; read by ad hoc lookback
+      *> queries and by the monthly statement run.
+       01  sales-ksds-record.
+           05  ksds-key.
+               10  ksds-cust-key       PIC X(10).
+               10  ksds-date           PIC 9(8).
+               10  ksds-seq            PIC 9(5).
+           05  ksds-store-no           PIC 9(4).
+           05  ksds-item-no            PIC X(6).
+           05  ksds-qty                PIC 9(5).
+           05  ksds-unit-price         PIC 9(5)V99.
+           05  ksds-amount             PIC 9(7)V99.
+           05  ksds-reason-code        PIC X(2).

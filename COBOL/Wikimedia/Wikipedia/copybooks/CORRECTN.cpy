@@ -0,0 +1,14 @@
+      *> Correction transaction, one per reject the operator has
+      *> reviewed and re-keyed with good data (see CORRECT.cob).  Keyed
+      *> the same way as reject-record so the two streams can be
+      *> matched after both are sorted into key order.
+       01  correction-record.
+           05  corr-key.
+               10  corr-cust-key       PIC X(10).
+               10  corr-date-orig      PIC 9(8).
+           05  corr-new-date           PIC 9(8).
+           05  corr-store-no           PIC 9(4).
+           05  corr-item-no            PIC X(6).
+           05  corr-qty                PIC 9(5).
+           05  corr-unit-price         PIC 9(5)V99.
+           05  corr-amount             PIC 9(7)V99.

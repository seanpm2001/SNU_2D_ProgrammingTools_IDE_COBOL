@@ -0,0 +1,7 @@
+      *> Price-master record, keyed by item number, consulted by the
+      *> sales price-reasonability edit (INITIATE_V1) so a sale can't
+      *> post at a unit price wildly different from the catalogued
+      *> standard price for that item.
+       01  price-record.
+           05  price-item-no           PIC X(6).
+           05  price-standard-price    PIC 9(5)V99.

@@ -0,0 +1,19 @@
+      *> Reject/suspense record.  Carries the image of a sales-record
+      *> that failed VALIDATE-SALES-RECORD plus the workflow fields a
+      *> correction transaction needs to fix it and re-feed it into a
+      *> later business day's `sales` input (see CORRECT.cob).
+       01  reject-record.
+           05  reject-key.
+               10  reject-cust-key      PIC X(10).
+               10  reject-date-orig     PIC 9(8).
+           05  reject-store-no          PIC 9(4).
+           05  reject-item-no           PIC X(6).
+           05  reject-qty               PIC 9(5).
+           05  reject-unit-price        PIC 9(5)V99.
+           05  reject-amount            PIC 9(7)V99.
+           05  reject-reason-code       PIC X(2).
+           05  reject-date-created      PIC 9(8).
+           05  reject-status            PIC X.
+               88  reject-pending       VALUE "P".
+               88  reject-corrected     VALUE "C".
+               88  reject-released      VALUE "R".

@@ -0,0 +1,8 @@
+      *> GL posting exception record.  Written whenever an
+      *> ADD ... ON SIZE ERROR fires during posting, so an unattended
+      *> batch run has something a morning exception report can be
+      *> printed from instead of a DISPLAY line lost in SYSOUT.
+       01  gl-exception-record.
+           05  gl-exc-account-id        PIC X(8).
+           05  gl-exc-attempted-amount  PIC S9(9)V99.
+           05  gl-exc-timestamp         PIC X(26).

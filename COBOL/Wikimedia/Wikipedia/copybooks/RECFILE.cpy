@@ -0,0 +1,17 @@
+      *> Generic record-file layout shared by the scope-termination
+      *> read loop and its archive copy.  The feed carries one trailer
+      *> record at the end (rf-record-type = "T") holding the count and
+      *> hash total the sending system computed, so the receiving job
+      *> can prove it read everything the feed actually sent.
+       01  record-file-record.
+           05  rf-record-type          PIC X.
+               88  rf-detail-record    VALUE "D".
+               88  rf-trailer-record   VALUE "T".
+           05  rf-detail-data.
+               10  rf-key              PIC X(10).
+               10  rf-amount           PIC 9(7)V99.
+               10  FILLER              PIC X(32).
+           05  rf-trailer-data REDEFINES rf-detail-data.
+               10  rf-trailer-count    PIC 9(9).
+               10  rf-trailer-hash     PIC 9(11)V99.
+               10  FILLER              PIC X(29).

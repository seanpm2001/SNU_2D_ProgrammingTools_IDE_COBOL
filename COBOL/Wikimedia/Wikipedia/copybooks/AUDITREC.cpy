@@ -0,0 +1,23 @@
+      *> Audit trail record for customer-record maintenance.
+      *> Carries a before/after image of the maintained fields plus
+      *> who/when, so every change-of-address update is traceable for
+      *> compliance review.  The CRM changed-customer extract also
+      *> reads this same file to build its daily feed.
+       01  audit-record.
+           05  audit-cust-key          PIC X(10).
+           05  audit-timestamp         PIC X(26).
+           05  audit-txn-type          PIC X(4).
+           05  audit-before.
+               10  audit-before-name.
+                   15  audit-before-first PIC X(30).
+                   15  audit-before-last  PIC X(30).
+               10  audit-before-dob      PIC 9(8).
+               10  audit-before-phone    PIC X(15).
+               10  audit-before-email    PIC X(40).
+           05  audit-after.
+               10  audit-after-name.
+                   15  audit-after-first  PIC X(30).
+                   15  audit-after-last   PIC X(30).
+               10  audit-after-dob       PIC 9(8).
+               10  audit-after-phone     PIC X(15).
+               10  audit-after-email     PIC X(40).

@@ -0,0 +1,11 @@
+      *> Shift log event record.  One record per
+      *> speed-up/slow-down/emergency-stop event fired by the machine
+      *> speed-control EVALUATE, so safety/compliance has an auditable
+      *> history instead of relying on someone remembering what an
+      *> operator saw on the console.
+       01  shift-log-record.
+           05  log-machine-id          PIC X(6).
+           05  log-event-type          PIC X(12).
+           05  log-desired-speed       PIC 9(5).
+           05  log-current-speed       PIC 9(5).
+           05  log-timestamp           PIC X(26).

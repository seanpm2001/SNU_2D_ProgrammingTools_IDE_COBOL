@@ -0,0 +1,13 @@
+      *> Sales transaction record, shared by every program that reads
+      *> or writes the `sales` file (INITIATE_V1 and downstream batch
+      *> and correction programs).
+       01  sales-record.
+           05  sales-key.
+               10  sales-cust-key      PIC X(10).
+               10  sales-date          PIC 9(8).
+           05  sales-store-no          PIC 9(4).
+           05  sales-item-no           PIC X(6).
+           05  sales-qty               PIC 9(5).
+           05  sales-unit-price        PIC 9(5)V99.
+           05  sales-amount            PIC 9(7)V99.
+           05  sales-reason-code       PIC X(2).

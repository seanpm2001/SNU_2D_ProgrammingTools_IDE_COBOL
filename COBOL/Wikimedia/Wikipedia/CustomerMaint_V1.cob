@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINT-V1.
+      *> Audited change-of-address maintenance.  Reads
+      *> correction transactions against customer-record (cust-name,
+      *> cust-dob, cust-phone, cust-email -- the cust-personal-details
+      *> view plus contact fields), applies each one, and writes a
+      *> before/after image to the audit trail file so customer master
+      *> changes are traceable for compliance review.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT maint-txn ASSIGN TO "MAINTTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-maint-txn-status.
+
+           SELECT audit-trail ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  customer-file.
+       COPY CUSTREC.
+
+      *> Maintenance transaction card: cust-key (10), cust-first-name
+      *> (30), cust-last-name (30), cust-dob (8), cust-phone (15),
+      *> cust-email (40).
+       FD  maint-txn.
+       01  maint-txn-line.
+           05  maint-cust-key           PIC X(10).
+           05  maint-first-name         PIC X(30).
+           05  maint-last-name          PIC X(30).
+           05  maint-dob                PIC 9(8).
+           05  maint-phone              PIC X(15).
+           05  maint-email              PIC X(40).
+
+       FD  audit-trail
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-customer-status       PIC XX.
+           05  ws-maint-txn-status      PIC XX.
+           05  ws-audit-status          PIC XX.
+
+       01  ws-flags.
+           05  no-more-txns-sw          PIC X VALUE "N".
+               88  no-more-txns         VALUE "Y".
+           05  cust-found-sw            PIC X VALUE "N".
+               88  cust-found
+                   VALUE "Y" WHEN SET TO FALSE IS "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL no-more-txns
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O customer-file
+           OPEN INPUT maint-txn
+           OPEN OUTPUT audit-trail.
+
+       2000-PROCESS-TRANSACTIONS.
+           READ maint-txn
+               AT END
+                   SET no-more-txns TO TRUE
+           END-READ
+           IF NOT no-more-txns
+               PERFORM 2100-APPLY-MAINTENANCE
+           END-IF.
+
+       2100-APPLY-MAINTENANCE.
+           SET cust-found TO FALSE
+           MOVE maint-cust-key TO cust-key
+           READ customer-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET cust-found TO TRUE
+           END-READ
+           IF cust-found
+               PERFORM 2200-WRITE-AUDIT-BEFORE
+               MOVE maint-first-name TO cust-first-name
+               MOVE maint-last-name  TO cust-last-name
+               MOVE maint-dob        TO cust-dob
+               MOVE maint-phone      TO cust-phone
+               MOVE maint-email      TO cust-email
+               REWRITE customer-record
+               PERFORM 2300-WRITE-AUDIT-AFTER
+               WRITE audit-record
+           END-IF.
+
+       2200-WRITE-AUDIT-BEFORE.
+           MOVE cust-key          TO audit-cust-key
+           MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+           MOVE "CHAD"            TO audit-txn-type
+           MOVE cust-first-name   TO audit-before-first
+           MOVE cust-last-name    TO audit-before-last
+           MOVE cust-dob          TO audit-before-dob
+           MOVE cust-phone        TO audit-before-phone
+           MOVE cust-email        TO audit-before-email.
+
+       2300-WRITE-AUDIT-AFTER.
+           MOVE cust-first-name   TO audit-after-first
+           MOVE cust-last-name    TO audit-after-last
+           MOVE cust-dob          TO audit-after-dob
+           MOVE cust-phone        TO audit-after-phone
+           MOVE cust-email        TO audit-after-email.
+
+       3000-FINALIZE.
+           CLOSE customer-file, maint-txn, audit-trail.

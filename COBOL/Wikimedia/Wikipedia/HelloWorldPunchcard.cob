@@ -3,6 +3,9 @@
 //BASETEST EXEC COBUCLG                                                 00030000
 //COB.SYSIN DD *                                                        00040000
  00000* VALIDATION OF BASE COBOL INSTALL                                00050000
+ 00001* RCLOG (PRIOR NIGHT STEP RETURN CODES) IS POPULATED BY THE       00051000
+ 00002* SHOP'S SCHEDULER/OPERATIONS LAYER, OUTSIDE THIS PROC -- THIS    00052000
+ 00003* STEP ONLY DISPLAYS IT WHEN PRESENT AND SAYS SO WHEN IT ISN'T.   00053000
  01000 IDENTIFICATION DIVISION.                                         00060000
  01100 PROGRAM-ID. 'HELLO'.                                             00070000
  02000 ENVIRONMENT DIVISION.                                            00080000
@@ -11,13 +14,66 @@
  02120 OBJECT-COMPUTER.  HERCULES.                                      00110000
  02200 SPECIAL-NAMES.                                                   00120000
  02210     CONSOLE IS CONSL.                                            00130000
- 03000 DATA DIVISION.                                                   00140000
- 04000 PROCEDURE DIVISION.                                              00150000
- 04100 00-MAIN.                                                         00160000
- 04110     DISPLAY 'HELLO, WORLD' UPON CONSL.                           00170000
- 04900     STOP RUN.                                                    00180000
-//LKED.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                            00190000
-//            DD DSNAME=SYS1.LINKLIB,DISP=SHR                           00200000
-//GO.SYSPRINT DD SYSOUT=A                                               00210000
-//                                                                      00220000
-
+ 02300 INPUT-OUTPUT SECTION.                                            00140000
+ 02310 FILE-CONTROL.                                                    00150000
+ 02320     SELECT BUSDATE-PARM ASSIGN TO "BUSDATE"                      00160000
+ 02330         ORGANIZATION IS LINE SEQUENTIAL                          00170000
+ 02340         FILE STATUS IS WS-BUSDATE-STATUS.                        00180000
+ 02350     SELECT RC-LOG ASSIGN TO "RCLOG"                              00190000
+ 02360         ORGANIZATION IS LINE SEQUENTIAL                          00200000
+ 02370         FILE STATUS IS WS-RCLOG-STATUS.                          00210000
+ 03000 DATA DIVISION.                                                   00220000
+ 03100 FILE SECTION.                                                    00230000
+ 03110 FD  BUSDATE-PARM.                                                00240000
+ 03120 01  BUSDATE-PARM-LINE          PIC X(8).                         00250000
+ 03130 FD  RC-LOG.                                                      00260000
+ 03140 01  RC-LOG-LINE                PIC X(20).                        00270000
+ 03200 WORKING-STORAGE SECTION.                                         00280000
+ 03210 01  WS-BUSDATE-STATUS          PIC XX.                           00290000
+ 03220 01  WS-RCLOG-STATUS            PIC XX.                           00300000
+ 03230 01  WS-NO-MORE-RC-SW           PIC X VALUE "N".                  00310000
+ 03240     88  WS-NO-MORE-RC          VALUE "Y".                        00320000
+ 03250 01  WS-BUSINESS-DATE           PIC 9(8).                         00330000
+ 03260 01  WS-BANNER-LINE             PIC X(20).                        00340000
+ 04000 PROCEDURE DIVISION.                                              00350000
+ 04100 00-MAIN.                                                         00360000
+ 04110     DISPLAY 'HELLO, WORLD' UPON CONSL.                           00370000
+ 04120     PERFORM 10-READ-BUSDATE-PARM.                                00380000
+ 04130     DISPLAY '=== START OF DAY BANNER ===' UPON CONSL.            00390000
+ 04140     DISPLAY 'BUSINESS DATE: ' WS-BUSINESS-DATE UPON CONSL.       00400000
+ 04150     DISPLAY 'PRIOR NIGHT STEP RETURN CODES:' UPON CONSL.         00410000
+ 04160     PERFORM 20-DISPLAY-PRIOR-RETURN-CODES.                       00420000
+ 04170     DISPLAY '=== CYCLE STARTING ===' UPON CONSL.                 00430000
+ 04900     STOP RUN.                                                    00440000
+ 04910 10-READ-BUSDATE-PARM.                                            00450000
+ 04920     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-BUSINESS-DATE.        00460000
+ 04930     OPEN INPUT BUSDATE-PARM.                                     00470000
+ 04940     IF WS-BUSDATE-STATUS = "00"                                  00480000
+ 04950         READ BUSDATE-PARM                                        00490000
+ 04960             AT END                                               00500000
+ 04970                 CONTINUE                                         00510000
+ 04980             NOT AT END                                           00520000
+ 04990                 MOVE BUSDATE-PARM-LINE TO WS-BUSINESS-DATE       00530000
+ 05000         END-READ                                                 00540000
+ 05010         CLOSE BUSDATE-PARM                                       00550000
+ 05020     END-IF.                                                      00560000
+ 05100 20-DISPLAY-PRIOR-RETURN-CODES.                                   00570000
+ 05110     OPEN INPUT RC-LOG.                                           00580000
+ 05120     IF WS-RCLOG-STATUS NOT = "00"                                00590000
+ 05130         DISPLAY '  (NO PRIOR RUN LOG FOUND)' UPON CONSL          00600000
+ 05140     ELSE                                                         00610000
+ 05150         PERFORM UNTIL WS-NO-MORE-RC                              00620000
+ 05160             READ RC-LOG                                          00630000
+ 05170                 AT END                                           00640000
+ 05180                     SET WS-NO-MORE-RC TO TRUE                    00650000
+ 05190                 NOT AT END                                       00660000
+ 05200                     MOVE RC-LOG-LINE TO WS-BANNER-LINE           00670000
+ 05210                     DISPLAY '  ' WS-BANNER-LINE UPON CONSL       00680000
+ 05220             END-READ                                             00690000
+ 05230         END-PERFORM                                              00700000
+ 05240         CLOSE RC-LOG                                             00710000
+ 05250     END-IF.                                                      00720000
+//LKED.SYSLIB DD DSNAME=SYS1.COBLIB,DISP=SHR                            00730000
+//            DD DSNAME=SYS1.LINKLIB,DISP=SHR                           00740000
+//GO.SYSPRINT DD SYSOUT=A                                               00750000
+//                                                                      00760000

@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MASK-V1.
+      *> Data-masking extract for the offshore test team.
+      *> Built on the cust-all-details 66-level RENAMES: copies every
+      *> field from cust-name through cust-balance byte-for-byte, then
+      *> overwrites cust-dob down to year-only and scales cust-balance,
+      *> so non-production environments never see real PII or exact
+      *> financial figures.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT masked-extract ASSIGN TO "CUSTMASK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-masked-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  customer-file.
+       COPY CUSTREC.
+
+       FD  masked-extract
+           RECORDING MODE IS F.
+       01  masked-record.
+           05  mask-key               PIC X(10).
+           05  mask-all-details.
+               10  mask-name.
+                   15  mask-first-name PIC X(30).
+                   15  mask-last-name  PIC X(30).
+               10  mask-dob            PIC 9(8).
+               10  mask-balance        PIC 9(7)V99.
+           05  mask-phone             PIC X(15).
+           05  mask-email             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-customer-status     PIC XX.
+           05  ws-masked-status       PIC XX.
+
+       01  ws-flags.
+           05  no-more-customers-sw   PIC X VALUE "N".
+               88  no-more-customers  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL no-more-customers
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT customer-file
+           OPEN OUTPUT masked-extract.
+
+       2000-PROCESS-CUSTOMERS.
+           READ customer-file
+               AT END
+                   SET no-more-customers TO TRUE
+           END-READ
+           IF NOT no-more-customers
+               PERFORM 2100-MASK-AND-WRITE
+           END-IF.
+
+       2100-MASK-AND-WRITE.
+           MOVE cust-key          TO mask-key
+           MOVE cust-all-details  TO mask-all-details
+           MOVE cust-phone        TO mask-phone
+           MOVE cust-email        TO mask-email
+      *> Year-only DOB: keep the year, force month/day to 01/01.
+           COMPUTE mask-dob = FUNCTION INTEGER-PART
+               (cust-dob / 10000) * 10000 + 0101
+           MOVE ZERO TO mask-balance
+           COMPUTE mask-balance = FUNCTION INTEGER-PART
+               (cust-balance / 100) * 100
+           WRITE masked-record.
+
+       3000-FINALIZE.
+           CLOSE customer-file, masked-extract.

@@ -1,10 +1,23 @@
-       01  customer-record.
-           05  cust-key            PIC X(10).
-           05  cust-name.
-               10  cust-first-name PIC X(30).
-               10  cust-last-name  PIC X(30).
-           05  cust-dob            PIC 9(8).
-           05  cust-balance        PIC 9(7)V99.
-           
-       66  cust-personal-details   RENAMES cust-name THRU cust-dob.
-       66  cust-all-details        RENAMES cust-name THRU cust-balance.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OTHERDATALEVELS1-V1.
+      *> Illustrates the level-66 RENAMES views over customer-record.
+      *> The record layout itself now lives in the shared CUSTREC
+      *> copybook (COBOL/Wikimedia/Wikipedia/copybooks/CUSTREC.cpy) so
+      *> every program that needs cust-personal-details or
+      *> cust-all-details gets the same fields instead of redefining
+      *> them inline and drifting out of sync.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CUSTREC.
+
+       PROCEDURE DIVISION.
+       00-MAIN.
+           DISPLAY cust-personal-details
+           DISPLAY cust-all-details
+           STOP RUN.

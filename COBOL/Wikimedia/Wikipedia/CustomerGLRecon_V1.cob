@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-GL-RECON-V1.
+      *> Nightly customer-master / GL control reconciliation.  Sums
+      *> cust-balance across every customer-record and compares it
+      *> to the GL accounts-receivable control balance supplied on
+      *> a parameter card, producing a break report whenever the
+      *> two don't tie out exactly.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+      *> GL control balance card: PIC 9(9)V99, columns 1-11.
+           SELECT gl-control-parm ASSIGN TO "GLCTLBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-gl-control-status.
+
+           SELECT break-report ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-break-report-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  customer-file.
+       COPY CUSTREC.
+
+       FD  gl-control-parm.
+       01  gl-control-parm-line        PIC X(11).
+
+       FD  break-report
+           REPORT IS gl-break-report.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-customer-status      PIC XX.
+           05  ws-gl-control-status    PIC XX.
+           05  ws-break-report-status  PIC XX.
+
+       01  ws-flags.
+           05  no-more-customers-sw    PIC X VALUE "N".
+               88  no-more-customers   VALUE "Y".
+
+       01  ws-gl-control-balance       PIC 9(9)V99 VALUE ZERO.
+       01  ws-customer-total           PIC 9(9)V99 VALUE ZERO.
+       01  ws-difference               PIC S9(9)V99 VALUE ZERO.
+
+       REPORT SECTION.
+       RD  gl-break-report
+           PAGE LIMIT IS 60 LINES
+           FIRST DETAIL IS 3
+           LAST DETAIL IS 55.
+
+       01  recon-result TYPE IS CONTROL FOOTING FINAL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(24)   VALUE "CUST MASTER TOTAL - ".
+               10  COLUMN 25 PIC ZZZ,ZZZ,ZZ9.99
+                   SOURCE ws-customer-total.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(24)   VALUE "GL CONTROL BAL - ".
+               10  COLUMN 25 PIC ZZZ,ZZZ,ZZ9.99
+                   SOURCE ws-gl-control-balance.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(24)   VALUE "DIFFERENCE - ".
+               10  COLUMN 25 PIC -ZZZ,ZZZ,ZZ9.99
+                   SOURCE ws-difference.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL no-more-customers
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-GL-CONTROL-PARM
+           OPEN INPUT customer-file
+           OPEN OUTPUT break-report
+           INITIATE gl-break-report.
+
+       1100-READ-GL-CONTROL-PARM.
+           OPEN INPUT gl-control-parm
+           IF ws-gl-control-status = "00"
+               READ gl-control-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE gl-control-parm-line
+                           TO ws-gl-control-balance
+               END-READ
+               CLOSE gl-control-parm
+           END-IF.
+
+       2000-PROCESS-CUSTOMERS.
+           READ customer-file NEXT RECORD
+               AT END
+                   SET no-more-customers TO TRUE
+           END-READ
+           IF NOT no-more-customers
+               ADD cust-balance TO ws-customer-total
+           END-IF.
+
+       3000-FINALIZE.
+           COMPUTE ws-difference =
+               ws-customer-total - ws-gl-control-balance
+           IF ws-difference NOT = ZERO
+               DISPLAY "CUSTOMER MASTER / GL CONTROL OUT OF BALANCE"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           GENERATE recon-result
+           TERMINATE gl-break-report
+           CLOSE customer-file, break-report.

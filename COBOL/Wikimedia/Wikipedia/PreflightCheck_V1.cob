@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREFLIGHT-CHECK-V1.
+      *> Pre-flight dataset check, run right after HELLO and
+      *> ahead of the real nightly batch chain.  Confirms sales, the
+      *> customer master, and record-file are catalogued and carry at
+      *> least one record before INITIATE-V1 or customer maintenance
+      *> get a chance to abend partway through a missing or empty feed.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sales-raw ASSIGN TO "SALES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sales-raw-status.
+
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT record-file ASSIGN TO "RECFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-record-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  sales-raw
+           RECORDING MODE IS F.
+       01  sales-raw-record            PIC X(51).
+
+       FD  customer-file.
+       COPY CUSTREC.
+
+       FD  record-file
+           RECORDING MODE IS F.
+       COPY RECFILE.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-sales-raw-status     PIC XX.
+           05  ws-customer-status      PIC XX.
+           05  ws-record-file-status   PIC XX.
+
+       01  ws-check-results.
+           05  ws-checks-failed        PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "PREFLIGHT CHECK - NIGHTLY BATCH INPUTS"
+           PERFORM 1000-CHECK-SALES
+           PERFORM 2000-CHECK-CUSTOMER-MASTER
+           PERFORM 3000-CHECK-RECORD-FILE
+           IF ws-checks-failed > 0
+               DISPLAY "PREFLIGHT CHECK FAILED - " ws-checks-failed
+                   " DATASET(S) NOT READY"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "PREFLIGHT CHECK PASSED - ALL DATASETS READY"
+           END-IF
+           STOP RUN.
+
+       1000-CHECK-SALES.
+           OPEN INPUT sales-raw
+           IF ws-sales-raw-status NOT = "00"
+               DISPLAY "SALES NOT CATALOGUED - STATUS "
+                   ws-sales-raw-status
+               ADD 1 TO ws-checks-failed
+           ELSE
+               READ sales-raw
+                   AT END
+                       DISPLAY "SALES IS EMPTY"
+                       ADD 1 TO ws-checks-failed
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE sales-raw
+           END-IF.
+
+       2000-CHECK-CUSTOMER-MASTER.
+           OPEN INPUT customer-file
+           IF ws-customer-status NOT = "00"
+               DISPLAY "CUSTMAST NOT CATALOGUED - STATUS "
+                   ws-customer-status
+               ADD 1 TO ws-checks-failed
+           ELSE
+               READ customer-file NEXT RECORD
+                   AT END
+                       DISPLAY "CUSTMAST IS EMPTY"
+                       ADD 1 TO ws-checks-failed
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE customer-file
+           END-IF.
+
+       3000-CHECK-RECORD-FILE.
+           OPEN INPUT record-file
+           IF ws-record-file-status NOT = "00"
+               DISPLAY "RECFILE NOT CATALOGUED - STATUS "
+                   ws-record-file-status
+               ADD 1 TO ws-checks-failed
+           ELSE
+               READ record-file
+                   AT END
+                       DISPLAY "RECFILE IS EMPTY"
+                       ADD 1 TO ws-checks-failed
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE record-file
+           END-IF.

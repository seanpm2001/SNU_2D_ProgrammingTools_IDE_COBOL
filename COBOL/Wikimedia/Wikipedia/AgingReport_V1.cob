@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGING-REPORT-V1.
+      *> Aging-bucket report.  Reads customer-record
+      *> front to back and buckets cust-balance into
+      *> current/30/60/90+ based on how many days have elapsed
+      *> between cust-last-payment-date and the as-of business date,
+      *> since cust-balance alone carries no aging information.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNULINUX.
+       OBJECT-COMPUTER.  GNULINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT customer-file ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS cust-key
+               FILE STATUS IS ws-customer-status.
+
+           SELECT asof-parm ASSIGN TO "ASOFDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-asof-status.
+
+           SELECT report-out ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-out-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  customer-file.
+       COPY CUSTREC.
+
+      *> As-of business date, eight digits.  Defaults to today when
+      *> the card is absent, matching INITIATE_V1's date-range-parm.
+       FD  asof-parm.
+       01  asof-parm-line             PIC X(8).
+
+       FD  report-out
+           REPORT IS aging-report.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status.
+           05  ws-customer-status     PIC XX.
+           05  ws-asof-status         PIC XX.
+           05  ws-report-out-status   PIC XX.
+
+       01  ws-flags.
+           05  no-more-customers-sw   PIC X VALUE "N".
+               88  no-more-customers  VALUE "Y".
+
+       01  ws-asof-date               PIC 9(8).
+       01  ws-asof-integer            PIC 9(9).
+       01  ws-payment-integer         PIC 9(9).
+       01  ws-days-past-due           PIC S9(9).
+
+       01  ws-bucket-amounts.
+           05  ws-current-amt         PIC 9(7)V99 VALUE ZERO.
+           05  ws-30-day-amt          PIC 9(7)V99 VALUE ZERO.
+           05  ws-60-day-amt          PIC 9(7)V99 VALUE ZERO.
+           05  ws-90-plus-amt         PIC 9(7)V99 VALUE ZERO.
+
+       REPORT SECTION.
+       RD  aging-report
+           PAGE LIMIT IS 60 LINES
+           FIRST DETAIL IS 3
+           LAST DETAIL IS 55.
+
+       01  aging-detail TYPE IS DETAIL.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(10)     SOURCE cust-key.
+               10  COLUMN 15 PIC 9(7)V99   SOURCE cust-balance.
+               10  COLUMN 30 PIC 9(9)      SOURCE ws-days-past-due.
+
+       01  aging-totals TYPE IS CONTROL FOOTING FINAL.
+           05  LINE NUMBER PLUS 2.
+               10  COLUMN 1  PIC X(10)     VALUE "CURRENT".
+               10  COLUMN 15 PIC ZZZ,ZZ9.99 SOURCE ws-current-amt.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(10)     VALUE "30 DAYS".
+               10  COLUMN 15 PIC ZZZ,ZZ9.99 SOURCE ws-30-day-amt.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(10)     VALUE "60 DAYS".
+               10  COLUMN 15 PIC ZZZ,ZZ9.99 SOURCE ws-60-day-amt.
+           05  LINE NUMBER PLUS 1.
+               10  COLUMN 1  PIC X(10)     VALUE "90+ DAYS".
+               10  COLUMN 15 PIC ZZZ,ZZ9.99 SOURCE ws-90-plus-amt.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               UNTIL no-more-customers
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-ASOF-PARM
+           OPEN INPUT customer-file
+           OPEN OUTPUT report-out
+           INITIATE aging-report.
+
+       1100-READ-ASOF-PARM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ws-asof-date
+           OPEN INPUT asof-parm
+           IF ws-asof-status = "00"
+               READ asof-parm
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE asof-parm-line TO ws-asof-date
+               END-READ
+               CLOSE asof-parm
+           END-IF
+           COMPUTE ws-asof-integer =
+               FUNCTION INTEGER-OF-DATE (ws-asof-date).
+
+       2000-PROCESS-CUSTOMERS.
+           READ customer-file
+               AT END
+                   SET no-more-customers TO TRUE
+           END-READ
+           IF NOT no-more-customers
+               PERFORM 2100-BUCKET-CUSTOMER
+           END-IF.
+
+       2100-BUCKET-CUSTOMER.
+           IF cust-last-payment-date = ZERO
+               MOVE ZERO TO ws-days-past-due
+           ELSE
+               COMPUTE ws-payment-integer =
+                   FUNCTION INTEGER-OF-DATE (cust-last-payment-date)
+               COMPUTE ws-days-past-due =
+                   ws-asof-integer - ws-payment-integer
+           END-IF
+           EVALUATE TRUE
+               WHEN ws-days-past-due <= 30
+                   ADD cust-balance TO ws-current-amt
+               WHEN ws-days-past-due <= 60
+                   ADD cust-balance TO ws-30-day-amt
+               WHEN ws-days-past-due <= 90
+                   ADD cust-balance TO ws-60-day-amt
+               WHEN OTHER
+                   ADD cust-balance TO ws-90-plus-amt
+           END-EVALUATE
+           GENERATE aging-detail.
+
+       3000-FINALIZE.
+           TERMINATE aging-report
+           CLOSE customer-file, report-out.

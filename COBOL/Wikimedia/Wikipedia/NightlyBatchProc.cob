@@ -0,0 +1,132 @@
+//NIGHTLY  PROC                                                         00010000
+//*--------------------------------------------------------------*      00020000
+//* Chained nightly batch cycle.  Each step checks the condition        00030000
+//* code of every step run so far with COND= and is bypassed once       00040000
+//* one of them has failed, so a failure partway through the            00050000
+//* chain stops the remaining steps instead of letting them run         00060000
+//* against half-finished input -- and lets the operator restart        00070000
+//* the PROC from the failed step by commenting out the steps           00080000
+//* that already ran clean.  COND tests are GT (bypass only when a      00090000
+//* prior step's return code exceeds the threshold, i.e. it             00100000
+//* failed) -- a clean run with return code 0 satisfies none of         00110000
+//* them, so every step fires on a normal night.                        00120000
+//*                                                                     00130000
+//* SALES, REJFILE and AUDITTRL are GDG bases, so a point-in-time       00140000
+//* rerun of a prior business date does not need a restore:             00150000
+//* repoint the SALESPRC step's SALES DD at the absolute or             00160000
+//* negative-relative generation for that date (e.g.                    00170000
+//* PROD.SALES(-2)) and supply the matching DATERNGE/CKPTPARM           00180000
+//* cards for it.  Route that rerun's REJFILE/AUDITTRL DD's to          00190000
+//* scratch datasets rather than (+1) so it doesn't advance the         00200000
+//* live generation chain the next live run depends on.                 00210000
+//*                                                                     00220000
+//* RCLOG, read by the SMOKE step's start-of-day banner, is             00230000
+//* populated by the shop's scheduler/operations layer once this        00240000
+//* PROC finishes -- it is not written by any step below.               00250000
+//*--------------------------------------------------------------*      00260000
+//SMOKE    EXEC PGM=HELLO                                               00270000
+//*        -- base COBOL install check, see HelloWorldPunchcard.cob     00280000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              00290000
+//BUSDATE  DD DSNAME=PROD.BUSDATE,DISP=SHR                              00300000
+//SYSOUT   DD SYSOUT=A                                                  00310000
+//*                                                                     00320000
+//PREFLT   EXEC PGM=PREFLCHK,COND=(4,GT,SMOKE)                          00330000
+//*        -- confirms SALES, CUSTMAST, RECFILE are catalogued and      00340000
+//*           non-empty before the real jobs touch them, see            00350000
+//*           PreflightCheck_V1.cob                                     00360000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              00370000
+//SALES    DD DSNAME=PROD.SALES(0),DISP=SHR                             00380000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             00390000
+//RECFILE  DD DSNAME=PROD.RECFILE,DISP=SHR                              00400000
+//SYSOUT   DD SYSOUT=A                                                  00410000
+//*                                                                     00420000
+//SALESPRC EXEC PGM=INITIATE1,COND=((4,GT,SMOKE),(4,GT,PREFLT))         00430000
+//*        -- sort/validate/GENERATE sales-report cycle, see            00440000
+//*           INITIATE_V1.cob.  PROD.SALES(0) is today's input;         00450000
+//*           PROD.REJFILE(+1) is today's new reject generation,        00460000
+//*           reviewed by operators before tomorrow's COR step acts     00470000
+//*           on it.                                                    00480000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              00490000
+//SALES    DD DSNAME=PROD.SALES(0),DISP=SHR                             00500000
+//SRTSALES DD DSNAME=&&SRTSALES,DISP=(NEW,DELETE),UNIT=SYSDA,           00510000
+//            SPACE=(CYL,(5,5))                                         00520000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             00530000
+//PRICEMST DD DSNAME=PROD.PRICEMST,DISP=SHR                             00540000
+//PRICETOL DD DSNAME=PROD.PRICETOL,DISP=SHR                             00550000
+//REJFILE  DD DSNAME=PROD.REJFILE(+1),DISP=(NEW,CATLG)                  00560000
+//CKPTFILE DD DSNAME=PROD.CKPTFILE,DISP=(NEW,CATLG)                     00570000
+//SALESKSDS DD DSNAME=PROD.SALESKSDS,DISP=SHR                           00580000
+//RPTOUT   DD SYSOUT=A                                                  00590000
+//*                                                                     00600000
+//COR      EXEC PGM=CORRECT1,COND=((4,GT,SMOKE),(4,GT,PREFLT),          00610000
+//            (4,GT,SALESPRC))                                          00620000
+//*        -- matches yesterday's already-reviewed rejects against      00630000
+//*           today's operator-keyed corrections, see CORRECT.cob.      00640000
+//*           SALESPRC above already catalogued a new generation of     00650000
+//*           REJFILE this job, so that generation is this job's (0);   00660000
+//*           the already-reviewed generation from before this job      00670000
+//*           started is (-1).  SALESADD becomes PROD.SALES(+1), the    00680000
+//*           generation tomorrow's SALESPRC step reads as its (0);     00690000
+//*           REJCARRY becomes PROD.REJFILE(+1) (the next new           00700000
+//*           generation after SALESPRC's, since SALESPRC's is now      00710000
+//*           this job's (0)), the generation operators review          00720000
+//*           tomorrow.                                                 00730000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              00740000
+//REJFILE  DD DSNAME=PROD.REJFILE(-1),DISP=SHR                          00750000
+//CORRECTN DD DSNAME=PROD.CORRECTN,DISP=SHR                             00760000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             00770000
+//PRICEMST DD DSNAME=PROD.PRICEMST,DISP=SHR                             00780000
+//PRICETOL DD DSNAME=PROD.PRICETOL,DISP=SHR                             00790000
+//SALESADD DD DSNAME=PROD.SALES(+1),DISP=(NEW,CATLG)                    00800000
+//REJCARRY DD DSNAME=PROD.REJFILE(+1),DISP=(NEW,CATLG)                  00810000
+//SYSOUT   DD SYSOUT=A                                                  00820000
+//*                                                                     00830000
+//CUSTMNT  EXEC PGM=CUSTMNT1,COND=((4,GT,SMOKE),(4,GT,PREFLT),          00840000
+//            (4,GT,SALESPRC))                                          00850000
+//*        -- audited change-of-address maintenance, see                00860000
+//*           CustomerMaint_V1.cob                                      00870000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              00880000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             00890000
+//MAINTTXN DD DSNAME=PROD.MAINTTXN,DISP=SHR                             00900000
+//AUDITTRL DD DSNAME=PROD.AUDITTRL(+1),DISP=(NEW,CATLG)                 00910000
+//*                                                                     00920000
+//CUSTCHG  EXEC PGM=CUSTCHG1,COND=((4,GT,SMOKE),(4,GT,PREFLT),          00930000
+//            (4,GT,CUSTMNT))                                           00940000
+//*        -- daily changed-customer extract for the downstream CRM     00950000
+//*           feed off the audit trail CUSTMNT just wrote, see          00960000
+//*           CustChangeExtract_V1.cob.  CUSTMNT above already          00970000
+//*           catalogued this job's AUDITTRL generation, so it is       00980000
+//*           this job's relative (0).                                  00990000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              01000000
+//AUDITTRL DD DSNAME=PROD.AUDITTRL(0),DISP=SHR                          01010000
+//CHGWATER DD DSNAME=PROD.CHGWATER,DISP=SHR                             01020000
+//CRMFEED  DD DSNAME=PROD.CRMFEED,DISP=(NEW,CATLG)                      01030000
+//*                                                                     01040000
+//REPORTS  EXEC PGM=AGERPT1,COND=((4,GT,SMOKE),(4,GT,PREFLT),           01050000
+//            (4,GT,SALESPRC),(4,GT,CUSTMNT))                           01060000
+//*        -- aging-bucket report off cust-balance, see                 01070000
+//*           AgingReport_V1.cob                                        01080000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              01090000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             01100000
+//ASOFDATE DD DSNAME=PROD.ASOFDATE,DISP=SHR                             01110000
+//RPTOUT   DD SYSOUT=A                                                  01120000
+//*                                                                     01130000
+//TRIALBAL EXEC PGM=TRIALBAL1,COND=((4,GT,SMOKE),(4,GT,PREFLT),         01140000
+//            (4,GT,SALESPRC),(4,GT,CUSTMNT))                           01150000
+//*        -- table-driven trial balance off the same GL postings       01160000
+//*           discipline as ADD_ERROR_V1, see TrialBalance_V1.cob       01170000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              01180000
+//COAFILE  DD DSNAME=PROD.COAFILE,DISP=SHR                              01190000
+//GLTRANS  DD DSNAME=PROD.GLTRANS,DISP=SHR                              01200000
+//GLEXCEP  DD DSNAME=PROD.GLEXCEP,DISP=(NEW,CATLG)                      01210000
+//RPTOUT   DD SYSOUT=A                                                  01220000
+//*                                                                     01230000
+//GLRECON  EXEC PGM=GLRECON1,COND=((4,GT,SMOKE),(4,GT,PREFLT),          01240000
+//            (4,GT,SALESPRC),(4,GT,CUSTMNT))                           01250000
+//*        -- nightly customer-master / GL control-account tie-out,     01260000
+//*           see CustomerGLRecon_V1.cob                                01270000
+//STEPLIB  DD DSNAME=PROD.LOADLIB,DISP=SHR                              01280000
+//CUSTMAST DD DSNAME=PROD.CUSTMAST,DISP=SHR                             01290000
+//GLCTLBAL DD DSNAME=PROD.GLCTLBAL,DISP=SHR                             01300000
+//RPTOUT   DD SYSOUT=A                                                  01310000
+//                                                                      01320000
